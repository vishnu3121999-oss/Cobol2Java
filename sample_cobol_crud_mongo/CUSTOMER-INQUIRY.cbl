@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-INQUIRY.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "copybooks/REQUEST-CTX.cpy".
+       COPY "copybooks/RESPONSE-CTX.cpy".
+
+       01  WS-INPUT-CUST-ID      PIC X(24).
+       01  WS-DISPLAY-NAME       PIC X(60).
+       01  WS-DISPLAY-EMAIL      PIC X(60).
+       01  WS-DISPLAY-STATUS     PIC X(10).
+       01  WS-DISPLAY-VERSION    PIC 9(9).
+       01  WS-STATUS-MESSAGE     PIC X(60).
+       01  WS-CONTINUE-KEY       PIC X.
+       01  WS-EXIT-FLAG          PIC X VALUE "N".
+           88  EXIT-REQUESTED        VALUE "Y".
+       01  WS-FOUND-FLAG         PIC X VALUE "N".
+           88  CUSTOMER-FOUND        VALUE "Y".
+       01  WS-JUNK               PIC X(500).
+       01  WS-REMAINDER          PIC X(500).
+       01  WS-UPDATE-CHOICE      PIC X.
+           88  WANTS-UPDATE          VALUE "Y" "y".
+       01  WS-EDIT-NAME          PIC X(60).
+       01  WS-EDIT-EMAIL         PIC X(60).
+       01  WS-EDIT-STATUS        PIC X(10).
+       01  WS-VERSION-ED         PIC Z(8)9.
+       01  WS-UPDATE-MESSAGE     PIC X(60).
+
+       SCREEN SECTION.
+       01  INQUIRY-ENTRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1
+               VALUE "CUSTOMER INQUIRY - ENTER CUSTOMER ID".
+           05  LINE 3 COLUMN 1 VALUE "Customer ID:".
+           05  LINE 3 COLUMN 14 PIC X(24) USING WS-INPUT-CUST-ID.
+           05  LINE 5 COLUMN 1
+               VALUE "(Enter blank Customer ID to exit)".
+
+       01  INQUIRY-RESULT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1 VALUE "CUSTOMER INQUIRY - RESULT".
+           05  LINE 3 COLUMN 1 VALUE "Customer ID:".
+           05  LINE 3 COLUMN 14 PIC X(24) FROM WS-INPUT-CUST-ID.
+           05  LINE 4 COLUMN 1 VALUE "Name:".
+           05  LINE 4 COLUMN 14 PIC X(60) FROM WS-DISPLAY-NAME.
+           05  LINE 5 COLUMN 1 VALUE "Email:".
+           05  LINE 5 COLUMN 14 PIC X(60) FROM WS-DISPLAY-EMAIL.
+           05  LINE 6 COLUMN 1 VALUE "Status:".
+           05  LINE 6 COLUMN 14 PIC X(10) FROM WS-DISPLAY-STATUS.
+           05  LINE 8 COLUMN 1 PIC X(60) FROM WS-STATUS-MESSAGE.
+           05  LINE 10 COLUMN 1 VALUE "Update this customer? (Y/N):".
+           05  LINE 10 COLUMN 31 PIC X USING WS-UPDATE-CHOICE.
+
+       01  CUSTOMER-EDIT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1 VALUE "CUSTOMER INQUIRY - UPDATE".
+           05  LINE 3 COLUMN 1 VALUE "Customer ID:".
+           05  LINE 3 COLUMN 14 PIC X(24) FROM WS-INPUT-CUST-ID.
+           05  LINE 4 COLUMN 1 VALUE "Name:".
+           05  LINE 4 COLUMN 14 PIC X(60) USING WS-EDIT-NAME.
+           05  LINE 5 COLUMN 1 VALUE "Email:".
+           05  LINE 5 COLUMN 14 PIC X(60) USING WS-EDIT-EMAIL.
+           05  LINE 6 COLUMN 1 VALUE "Status:".
+           05  LINE 6 COLUMN 14 PIC X(10) USING WS-EDIT-STATUS.
+
+       01  UPDATE-RESULT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1 VALUE "CUSTOMER INQUIRY - UPDATE RESULT".
+           05  LINE 3 COLUMN 1 PIC X(60) FROM WS-UPDATE-MESSAGE.
+           05  LINE 5 COLUMN 1 VALUE "Press ENTER to continue".
+           05  LINE 5 COLUMN 26 PIC X USING WS-CONTINUE-KEY.
+
+       PROCEDURE DIVISION.
+       MAIN-ENTRY.
+           PERFORM PROCESS-ONE-INQUIRY UNTIL EXIT-REQUESTED
+           GOBACK.
+
+       PROCESS-ONE-INQUIRY.
+           MOVE SPACES TO WS-INPUT-CUST-ID
+           DISPLAY INQUIRY-ENTRY-SCREEN
+           ACCEPT INQUIRY-ENTRY-SCREEN
+           IF WS-INPUT-CUST-ID = SPACES
+               SET EXIT-REQUESTED TO TRUE
+           ELSE
+               PERFORM LOOKUP-CUSTOMER
+               PERFORM SHOW-RESULT-SCREEN
+               IF CUSTOMER-FOUND AND WANTS-UPDATE
+                   PERFORM EDIT-AND-UPDATE-CUSTOMER
+               END-IF
+           END-IF.
+
+       LOOKUP-CUSTOMER.
+           MOVE "N" TO WS-FOUND-FLAG
+           MOVE SPACES TO REQUEST-CTX
+           MOVE "READ" TO REQ-OPERATION
+           MOVE WS-INPUT-CUST-ID TO REQ-CUST-ID
+           MOVE 0 TO RESP-CODE
+           MOVE SPACES TO RESP-MESSAGE RESP-BODY
+           CALL "CUSTOMER-SERVICE" USING REQUEST-CTX RESPONSE-CTX
+           MOVE SPACES TO WS-DISPLAY-NAME WS-DISPLAY-EMAIL
+               WS-DISPLAY-STATUS
+           MOVE 0 TO WS-DISPLAY-VERSION
+           IF RESP-NOT-FOUND
+               MOVE "Customer not found." TO WS-STATUS-MESSAGE
+           ELSE
+               PERFORM EXTRACT-DISPLAY-FIELDS
+               MOVE "Y" TO WS-FOUND-FLAG
+               MOVE "Lookup successful." TO WS-STATUS-MESSAGE
+           END-IF.
+
+       EXTRACT-DISPLAY-FIELDS.
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-DISPLAY-NAME
+           UNSTRING RESP-BODY DELIMITED BY """name"":"""
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY """"
+                   INTO WS-DISPLAY-NAME
+               END-UNSTRING
+           END-IF
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-DISPLAY-EMAIL
+           UNSTRING RESP-BODY DELIMITED BY """email"":"""
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY """"
+                   INTO WS-DISPLAY-EMAIL
+               END-UNSTRING
+           END-IF
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-DISPLAY-STATUS
+           UNSTRING RESP-BODY DELIMITED BY """status"":"""
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY """"
+                   INTO WS-DISPLAY-STATUS
+               END-UNSTRING
+           END-IF
+           MOVE SPACES TO WS-JUNK WS-REMAINDER
+           MOVE 0 TO WS-DISPLAY-VERSION
+           UNSTRING RESP-BODY DELIMITED BY """version"":"
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY ","
+                   INTO WS-REMAINDER
+               END-UNSTRING
+               MOVE FUNCTION NUMVAL(WS-REMAINDER) TO WS-DISPLAY-VERSION
+           END-IF.
+
+       SHOW-RESULT-SCREEN.
+           MOVE SPACES TO WS-CONTINUE-KEY WS-UPDATE-CHOICE
+           DISPLAY INQUIRY-RESULT-SCREEN
+           ACCEPT INQUIRY-RESULT-SCREEN.
+
+       EDIT-AND-UPDATE-CUSTOMER.
+           MOVE WS-DISPLAY-NAME TO WS-EDIT-NAME
+           MOVE WS-DISPLAY-EMAIL TO WS-EDIT-EMAIL
+           MOVE WS-DISPLAY-STATUS TO WS-EDIT-STATUS
+           DISPLAY CUSTOMER-EDIT-SCREEN
+           ACCEPT CUSTOMER-EDIT-SCREEN
+           PERFORM SEND-UPDATE-REQUEST
+           MOVE SPACES TO WS-CONTINUE-KEY
+           DISPLAY UPDATE-RESULT-SCREEN
+           ACCEPT UPDATE-RESULT-SCREEN.
+
+       SEND-UPDATE-REQUEST.
+           MOVE WS-DISPLAY-VERSION TO WS-VERSION-ED
+           MOVE SPACES TO REQUEST-CTX
+           MOVE "UPDATE" TO REQ-OPERATION
+           MOVE WS-INPUT-CUST-ID TO REQ-CUST-ID
+           STRING "{""name"":""" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EDIT-NAME) DELIMITED BY SIZE
+                   """,""email"":""" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EDIT-EMAIL) DELIMITED BY SIZE
+                   """,""status"":""" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EDIT-STATUS) DELIMITED BY SIZE
+                   """,""version"":" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-VERSION-ED) DELIMITED BY SIZE
+                   "}" DELIMITED BY SIZE
+               INTO REQ-PAYLOAD
+           END-STRING
+           MOVE 0 TO RESP-CODE
+           MOVE SPACES TO RESP-MESSAGE RESP-BODY
+           CALL "CUSTOMER-SERVICE" USING REQUEST-CTX RESPONSE-CTX
+           IF RESP-OK
+               MOVE "Customer updated successfully."
+                   TO WS-UPDATE-MESSAGE
+           ELSE
+               MOVE RESP-MESSAGE TO WS-UPDATE-MESSAGE
+           END-IF.
