@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-RECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MASTER-CUST-ID
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+           SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+       COPY "copybooks/CUSTOMER-MASTER-RECORD.cpy".
+
+       FD  RECON-REPORT-FILE
+           RECORDING MODE IS F.
+       COPY "copybooks/RECON-REPORT-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "copybooks/REQUEST-CTX.cpy".
+       COPY "copybooks/RESPONSE-CTX.cpy".
+
+       01  WS-MASTER-FILE-STATUS     PIC XX VALUE SPACES.
+       01  WS-REPORT-FILE-STATUS     PIC XX VALUE SPACES.
+       01  WS-MASTER-EOF             PIC X VALUE "N".
+           88  MASTER-EOF                VALUE "Y".
+       01  WS-RECON-TOTAL            PIC 9(9) VALUE 0.
+       01  WS-RECON-MATCHED          PIC 9(9) VALUE 0.
+       01  WS-RECON-MISMATCHED       PIC 9(9) VALUE 0.
+       01  WS-RECON-MISSING          PIC 9(9) VALUE 0.
+       01  WS-JUNK                   PIC X(500).
+       01  WS-REMAINDER              PIC X(500).
+       01  WS-MONGO-NAME             PIC X(60).
+       01  WS-MONGO-EMAIL            PIC X(60).
+       01  WS-MONGO-STATUS           PIC X(10).
+       01  WS-DETAIL-PTR             PIC 9(4).
+
+       PROCEDURE DIVISION.
+       MAIN-ENTRY.
+           PERFORM OPEN-MASTER-FILE
+           PERFORM OPEN-REPORT-FILE
+           IF NOT MASTER-EOF
+               PERFORM READ-NEXT-MASTER
+           END-IF
+           PERFORM RECONCILE-ONE-MASTER UNTIL MASTER-EOF
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-RECON-FILES
+           GOBACK.
+
+       OPEN-MASTER-FILE.
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-MASTER-FILE-STATUS NOT = "00"
+               DISPLAY "CUSTOMER-RECON: cannot open master file, "
+                   "status=" WS-MASTER-FILE-STATUS
+               SET MASTER-EOF TO TRUE
+           END-IF.
+
+       OPEN-REPORT-FILE.
+           OPEN OUTPUT RECON-REPORT-FILE.
+
+       READ-NEXT-MASTER.
+           READ CUSTOMER-MASTER-FILE NEXT RECORD
+               AT END
+                   SET MASTER-EOF TO TRUE
+           END-READ.
+
+       RECONCILE-ONE-MASTER.
+           ADD 1 TO WS-RECON-TOTAL
+           PERFORM LOOKUP-IN-MONGO
+           PERFORM COMPARE-TO-MASTER
+           PERFORM READ-NEXT-MASTER.
+
+       LOOKUP-IN-MONGO.
+           MOVE SPACES TO REQUEST-CTX
+           MOVE "READ" TO REQ-OPERATION
+           MOVE MASTER-CUST-ID TO REQ-CUST-ID
+           MOVE 0 TO RESP-CODE
+           MOVE SPACES TO RESP-MESSAGE RESP-BODY
+           CALL "CUSTOMER-SERVICE" USING REQUEST-CTX RESPONSE-CTX.
+
+       COMPARE-TO-MASTER.
+           EVALUATE TRUE
+               WHEN RESP-NOT-FOUND
+                   ADD 1 TO WS-RECON-MISSING
+                   MOVE "MISSING-IN-MONGO" TO RECON-DISCREPANCY
+                   MOVE "In master but not found in Mongo"
+                       TO RECON-DETAIL
+                   PERFORM WRITE-REPORT-LINE
+               WHEN OTHER
+                   PERFORM EXTRACT-MONGO-FIELDS
+                   IF MASTER-CUST-NAME = WS-MONGO-NAME
+                       AND MASTER-CUST-EMAIL = WS-MONGO-EMAIL
+                       AND MASTER-CUST-STATUS = WS-MONGO-STATUS
+                       ADD 1 TO WS-RECON-MATCHED
+                   ELSE
+                       ADD 1 TO WS-RECON-MISMATCHED
+                       MOVE "FIELD-MISMATCH" TO RECON-DISCREPANCY
+                       PERFORM BUILD-MISMATCH-DETAIL
+                       PERFORM WRITE-REPORT-LINE
+                   END-IF
+           END-EVALUATE.
+
+       EXTRACT-MONGO-FIELDS.
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-MONGO-NAME
+           UNSTRING RESP-BODY DELIMITED BY """name"":"""
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY """"
+                   INTO WS-MONGO-NAME
+               END-UNSTRING
+           END-IF
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-MONGO-EMAIL
+           UNSTRING RESP-BODY DELIMITED BY """email"":"""
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY """"
+                   INTO WS-MONGO-EMAIL
+               END-UNSTRING
+           END-IF
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-MONGO-STATUS
+           UNSTRING RESP-BODY DELIMITED BY """status"":"""
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY """"
+                   INTO WS-MONGO-STATUS
+               END-UNSTRING
+           END-IF.
+
+       BUILD-MISMATCH-DETAIL.
+           MOVE SPACES TO RECON-DETAIL
+           MOVE 1 TO WS-DETAIL-PTR
+           STRING "Mismatch:" DELIMITED BY SIZE
+               INTO RECON-DETAIL WITH POINTER WS-DETAIL-PTR
+           END-STRING
+           IF MASTER-CUST-NAME NOT = WS-MONGO-NAME
+               STRING " NAME" DELIMITED BY SIZE
+                   INTO RECON-DETAIL WITH POINTER WS-DETAIL-PTR
+               END-STRING
+           END-IF
+           IF MASTER-CUST-EMAIL NOT = WS-MONGO-EMAIL
+               STRING " EMAIL" DELIMITED BY SIZE
+                   INTO RECON-DETAIL WITH POINTER WS-DETAIL-PTR
+               END-STRING
+           END-IF
+           IF MASTER-CUST-STATUS NOT = WS-MONGO-STATUS
+               STRING " STATUS" DELIMITED BY SIZE
+                   INTO RECON-DETAIL WITH POINTER WS-DETAIL-PTR
+               END-STRING
+           END-IF.
+
+       WRITE-REPORT-LINE.
+           MOVE FUNCTION CURRENT-DATE TO RECON-TIMESTAMP
+           MOVE MASTER-CUST-ID TO RECON-CUST-ID
+           WRITE RECON-REPORT-RECORD.
+
+       WRITE-SUMMARY.
+           DISPLAY "CUSTOMER-RECON: total=" WS-RECON-TOTAL
+               " matched=" WS-RECON-MATCHED
+               " mismatched=" WS-RECON-MISMATCHED
+               " missing=" WS-RECON-MISSING.
+
+       CLOSE-RECON-FILES.
+           CLOSE CUSTOMER-MASTER-FILE
+           CLOSE RECON-REPORT-FILE.
