@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-PURGE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+       COPY "copybooks/AUDIT-LOG-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "copybooks/REQUEST-CTX.cpy".
+       COPY "copybooks/RESPONSE-CTX.cpy".
+       COPY "copybooks/CUSTOMER-REC.cpy".
+
+       01  WS-RETENTION-DAYS     PIC 9(4) VALUE 90.
+       01  WS-RETENTION-ENV      PIC X(4).
+       01  WS-AUDIT-FILE-STATUS  PIC XX VALUE SPACES.
+       01  WS-RETENTION-ED       PIC ZZZ9.
+       01  WS-AUDIT-DETAIL       PIC X(120).
+
+       PROCEDURE DIVISION.
+       MAIN-ENTRY.
+           PERFORM LOAD-RETENTION-CONFIG
+           PERFORM RUN-PURGE
+           PERFORM WRITE-SUMMARY
+           CLOSE AUDIT-LOG-FILE
+           GOBACK.
+
+       LOAD-RETENTION-CONFIG.
+           MOVE SPACES TO WS-RETENTION-ENV
+           ACCEPT WS-RETENTION-ENV
+               FROM ENVIRONMENT "CUSTOMER_PURGE_RETENTION_DAYS"
+           IF WS-RETENTION-ENV NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-RETENTION-ENV)
+                   TO WS-RETENTION-DAYS
+           END-IF.
+
+       RUN-PURGE.
+           MOVE SPACES TO REQUEST-CTX
+           MOVE "PURGE-EXPIRED" TO REQ-OPERATION
+           MOVE WS-RETENTION-DAYS TO REQ-RETENTION-DAYS
+           SET RESP-PENDING TO TRUE
+           MOVE SPACES TO RESP-MESSAGE RESP-BODY
+           MOVE SPACES TO CUSTOMER-REC
+           CALL "CUSTOMER-REPOSITORY"
+               USING REQUEST-CTX RESPONSE-CTX CUSTOMER-REC.
+
+       WRITE-SUMMARY.
+           DISPLAY "CUSTOMER-PURGE: retention_days=" WS-RETENTION-DAYS
+               " resp=" RESP-CODE " " RESP-MESSAGE " " RESP-BODY
+           PERFORM OPEN-AUDIT-LOG
+           MOVE WS-RETENTION-DAYS TO WS-RETENTION-ED
+           MOVE SPACES TO WS-AUDIT-DETAIL
+           STRING "retentionDays=" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-RETENTION-ED) DELIMITED BY SIZE
+               INTO WS-AUDIT-DETAIL
+           END-STRING
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE REQ-OPERATION TO AUDIT-OPERATION
+           MOVE SPACES TO AUDIT-CUST-ID
+           MOVE SPACES TO AUDIT-CORRELATION-ID
+           MOVE RESP-CODE TO AUDIT-RESP-CODE
+           MOVE RESP-MESSAGE TO AUDIT-RESP-MESSAGE
+           MOVE WS-AUDIT-DETAIL TO AUDIT-OLD-VALUES
+           MOVE RESP-BODY(1:120) TO AUDIT-NEW-VALUES
+           WRITE AUDIT-LOG-RECORD.
+
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
