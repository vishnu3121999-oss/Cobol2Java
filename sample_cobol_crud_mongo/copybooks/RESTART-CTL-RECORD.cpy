@@ -0,0 +1,10 @@
+      *================================================================
+      *  RESTART-CTL-RECORD
+      *  Checkpoint record appended to the restart-control file every
+      *  N transactions so an abended run can resume where it left
+      *  off instead of reprocessing the whole transaction file.
+      *================================================================
+       01  RESTART-CTL-RECORD.
+           05  RESTART-TXN-COUNT     PIC 9(9).
+           05  RESTART-LAST-CUST-ID  PIC X(24).
+           05  RESTART-TIMESTAMP     PIC X(26).
