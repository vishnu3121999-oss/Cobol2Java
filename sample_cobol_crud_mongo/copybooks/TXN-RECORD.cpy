@@ -0,0 +1,13 @@
+      *================================================================
+      *  TXN-RECORD
+      *  One customer-maintenance transaction read from the nightly
+      *  transaction file driven by CUSTOMER-API.
+      *================================================================
+       01  TXN-RECORD.
+           05  TXN-OPERATION         PIC X(14).
+           05  TXN-CUST-ID           PIC X(24).
+           05  TXN-PAYLOAD           PIC X(500).
+           05  TXN-CORRELATION-ID    PIC X(36).
+           05  TXN-STATUS-FILTER     PIC X(10).
+           05  TXN-PAGE              PIC 9(4).
+           05  TXN-PAGE-SIZE         PIC 9(4).
