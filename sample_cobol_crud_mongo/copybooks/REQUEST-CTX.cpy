@@ -0,0 +1,21 @@
+      *================================================================
+      *  REQUEST-CTX
+      *  Shared request context passed between CUSTOMER-API,
+      *  CUSTOMER-SERVICE and CUSTOMER-REPOSITORY.
+      *================================================================
+       01  REQUEST-CTX.
+           05  REQ-OPERATION         PIC X(14).
+           05  REQ-CUST-ID           PIC X(24).
+           05  REQ-PAYLOAD           PIC X(500).
+           05  REQ-CORRELATION-ID    PIC X(36).
+           05  REQ-EMAIL             PIC X(60).
+           05  REQ-VERSION           PIC 9(9).
+           05  REQ-STATUS-FILTER     PIC X(10).
+           05  REQ-PAGE              PIC 9(4).
+           05  REQ-PAGE-SIZE         PIC 9(4).
+           05  REQ-RETENTION-DAYS    PIC 9(4).
+           05  REQ-ENVIRONMENT       PIC X(10).
+           05  REQ-BULK-ITEM-COUNT   PIC 9(4).
+           05  REQ-BULK-ITEM OCCURS 500 TIMES
+                                 INDEXED BY REQ-BULK-IDX
+                                 PIC X(300).
