@@ -0,0 +1,11 @@
+      *================================================================
+      *  DAILY-REPORT-RECORD
+      *  One line of the CUSTOMER-DAILY-REPORT batch output (DAILYRPT):
+      *  either a summary line (customer counts by status, customers
+      *  created today) or an activity-detail line (one per
+      *  CREATE/UPDATE/DELETE logged to CUSTOMER-TXN-LOG today).
+      *================================================================
+       01  DAILY-REPORT-RECORD.
+           05  DRPT-REPORT-DATE      PIC X(26).
+           05  DRPT-LINE-TYPE        PIC X(10).
+           05  DRPT-DETAIL           PIC X(90).
