@@ -0,0 +1,11 @@
+      *================================================================
+      *  RECON-REPORT-RECORD
+      *  One line of the CUSTOMER-RECON discrepancy report, written
+      *  for every master record that is missing from, or does not
+      *  match, its Mongo counterpart.
+      *================================================================
+       01  RECON-REPORT-RECORD.
+           05  RECON-TIMESTAMP       PIC X(26).
+           05  RECON-CUST-ID         PIC X(24).
+           05  RECON-DISCREPANCY     PIC X(20).
+           05  RECON-DETAIL          PIC X(80).
