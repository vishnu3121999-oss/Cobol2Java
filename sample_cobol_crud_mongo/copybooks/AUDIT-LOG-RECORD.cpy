@@ -0,0 +1,16 @@
+      *================================================================
+      *  AUDIT-LOG-RECORD
+      *  One line of the structured AUDITLOG file written by
+      *  CUSTOMER-SERVICE for every non-READ, non-LIST operation, for
+      *  compliance review. Captures the old/new field values around
+      *  the change, not just the operation outcome.
+      *================================================================
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-TIMESTAMP       PIC X(26).
+           05  AUDIT-OPERATION       PIC X(14).
+           05  AUDIT-CUST-ID         PIC X(24).
+           05  AUDIT-CORRELATION-ID  PIC X(36).
+           05  AUDIT-RESP-CODE       PIC 9(3).
+           05  AUDIT-RESP-MESSAGE    PIC X(80).
+           05  AUDIT-OLD-VALUES      PIC X(120).
+           05  AUDIT-NEW-VALUES      PIC X(120).
