@@ -0,0 +1,10 @@
+      *================================================================
+      *  CUSTOMER-MASTER-RECORD
+      *  VSAM master record reconciled each night against the Mongo
+      *  "customers" collection by CUSTOMER-RECON.
+      *================================================================
+       01  CUSTOMER-MASTER-RECORD.
+           05  MASTER-CUST-ID        PIC X(24).
+           05  MASTER-CUST-NAME      PIC X(60).
+           05  MASTER-CUST-EMAIL     PIC X(60).
+           05  MASTER-CUST-STATUS    PIC X(10).
