@@ -0,0 +1,13 @@
+      *================================================================
+      *  TXN-LOG-RECORD
+      *  One line of the structured CUSTOMER-TXN-LOG file written by
+      *  CUSTOMER-API for every transaction processed, for downstream
+      *  monitoring/alerting.
+      *================================================================
+       01  TXN-LOG-RECORD.
+           05  LOG-TIMESTAMP         PIC X(26).
+           05  LOG-OPERATION         PIC X(14).
+           05  LOG-CUST-ID           PIC X(24).
+           05  LOG-CORRELATION-ID    PIC X(36).
+           05  LOG-RESP-CODE         PIC 9(3).
+           05  LOG-RESP-MESSAGE      PIC X(80).
