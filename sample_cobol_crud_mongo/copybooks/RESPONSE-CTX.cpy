@@ -0,0 +1,23 @@
+      *================================================================
+      *  RESPONSE-CTX
+      *  Shared response context returned by CUSTOMER-SERVICE and
+      *  CUSTOMER-REPOSITORY to their caller.
+      *================================================================
+       01  RESPONSE-CTX.
+           05  RESP-CODE             PIC 9(3).
+               88  RESP-PENDING          VALUE 0.
+               88  RESP-OK               VALUE 200.
+               88  RESP-CREATED          VALUE 201.
+               88  RESP-NO-CONTENT       VALUE 204.
+               88  RESP-MULTI-STATUS     VALUE 207.
+               88  RESP-BAD-REQUEST      VALUE 400.
+               88  RESP-NOT-FOUND        VALUE 404.
+               88  RESP-CONFLICT         VALUE 409.
+               88  RESP-UNPROCESSABLE    VALUE 422.
+               88  RESP-SERVER-ERROR     VALUE 500.
+           05  RESP-MESSAGE          PIC X(80).
+           05  RESP-BODY             PIC X(500).
+           05  RESP-LIST-COUNT       PIC 9(4).
+           05  RESP-LIST-ITEM OCCURS 100 TIMES
+                                 INDEXED BY RESP-LIST-IDX
+                                 PIC X(300).
