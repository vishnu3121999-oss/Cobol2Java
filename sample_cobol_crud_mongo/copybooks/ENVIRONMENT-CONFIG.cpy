@@ -0,0 +1,23 @@
+      *================================================================
+      *  ENVIRONMENT-CONFIG
+      *  Closed lookup table of Mongo database/collection names by
+      *  REQ-ENVIRONMENT indicator, so CUSTOMER-REPOSITORY can be
+      *  pointed at a non-production instance without recompiling
+      *  while still rejecting any value outside this known set.
+      *================================================================
+       01  ENV-CONFIG-TABLE.
+           05  FILLER PIC X(10) VALUE "DEV".
+           05  FILLER PIC X(20) VALUE "crm_dev".
+           05  FILLER PIC X(20) VALUE "customers".
+           05  FILLER PIC X(10) VALUE "TEST".
+           05  FILLER PIC X(20) VALUE "crm_test".
+           05  FILLER PIC X(20) VALUE "customers".
+           05  FILLER PIC X(10) VALUE "PROD".
+           05  FILLER PIC X(20) VALUE "crm_prod".
+           05  FILLER PIC X(20) VALUE "customers".
+       01  ENV-CONFIG-ENTRIES REDEFINES ENV-CONFIG-TABLE.
+           05  ENV-CONFIG-ENTRY OCCURS 3 TIMES
+                                 INDEXED BY ENV-CONFIG-IDX.
+               10  ENV-CONFIG-NAME       PIC X(10).
+               10  ENV-CONFIG-DB-NAME    PIC X(20).
+               10  ENV-CONFIG-COLL-NAME  PIC X(20).
