@@ -0,0 +1,14 @@
+      *================================================================
+      *  CUSTOMER-REC
+      *  Canonical customer record layout used when parsing/building
+      *  the JSON payload exchanged with CUSTOMER-REPOSITORY.
+      *================================================================
+       01  CUSTOMER-REC.
+           05  CUST-ID               PIC X(24).
+           05  CUST-NAME             PIC X(60).
+           05  CUST-EMAIL            PIC X(60).
+           05  CUST-STATUS           PIC X(10).
+           05  CUST-CREATED-TS       PIC X(26).
+           05  CUST-UPDATED-TS       PIC X(26).
+           05  CUST-DELETED-TS       PIC X(26).
+           05  CUST-VERSION          PIC 9(9).
