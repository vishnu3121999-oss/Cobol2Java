@@ -5,40 +5,309 @@
        WORKING-STORAGE SECTION.
        01  DB-NAME               PIC X(20) VALUE "crm_prod".
        01  COLL-NAME             PIC X(20) VALUE "customers".
+       01  WS-REQ-ENVIRONMENT    PIC X(10).
+       01  WS-REC-PAYLOAD        PIC X(500).
+       01  WS-LIST-PAGE          PIC 9(4).
+       01  WS-LIST-PAGE-SIZE     PIC 9(4).
+       01  WS-LIST-COUNT-ED      PIC ZZZ9.
+       01  WS-LIST-PAGE-ED       PIC ZZZ9.
+       01  WS-DEFAULT-PAGE-SIZE  PIC 9(4) VALUE 20.
+       01  WS-MAX-PAGE-SIZE      PIC 9(4) VALUE 100.
+       01  WS-JUNK               PIC X(500).
+       01  WS-REMAINDER          PIC X(500).
+       01  WS-EXISTING-BODY      PIC X(500).
+       01  WS-EXISTING-NAME      PIC X(60).
+       01  WS-EXISTING-EMAIL     PIC X(60).
+       01  WS-EXISTING-CREATED-TS PIC X(26).
+       01  WS-PURGE-STATUS       PIC X(10) VALUE "DELETED".
+       01  WS-PURGED-COUNT       PIC 9(9).
+       01  WS-PURGED-COUNT-ED    PIC Z(8)9.
+       01  WS-MONGO-STATUS       PIC XX VALUE SPACES.
+       01  WS-EXCLUDE-STATUS     PIC X(10).
+       01  WS-EXISTING-STATUS    PIC X(10).
+       01  WS-EXISTING-VERSION   PIC 9(9).
+       01  WS-VERSION-ED         PIC Z(8)9.
+
+       COPY "copybooks/ENVIRONMENT-CONFIG.cpy".
 
        LINKAGE SECTION.
        COPY "copybooks/REQUEST-CTX.cpy".
        COPY "copybooks/RESPONSE-CTX.cpy".
+       COPY "copybooks/CUSTOMER-REC.cpy".
 
-       PROCEDURE DIVISION USING REQUEST-CTX RESPONSE-CTX.
+       PROCEDURE DIVISION USING REQUEST-CTX RESPONSE-CTX CUSTOMER-REC.
        REPO-MAIN.
+           PERFORM LOAD-CONFIG
            EVALUATE REQ-OPERATION
                WHEN "CREATE"
-                   CALL "MONGO-INSERT" USING DB-NAME COLL-NAME REQ-PAYLOAD
-                   MOVE 201 TO RESP-CODE
-                   MOVE "Created" TO RESP-MESSAGE
-                   MOVE "{""result"":""created""}" TO RESP-BODY
+                   PERFORM BUILD-PAYLOAD-FROM-REC
+                   MOVE SPACES TO WS-MONGO-STATUS
+                   CALL "MONGO-INSERT"
+                       USING DB-NAME COLL-NAME WS-REC-PAYLOAD
+                           WS-MONGO-STATUS
+                   IF WS-MONGO-STATUS = "00"
+                       SET RESP-CREATED TO TRUE
+                       MOVE "Created" TO RESP-MESSAGE
+                       MOVE "{""result"":""created""}" TO RESP-BODY
+                   ELSE
+                       SET RESP-SERVER-ERROR TO TRUE
+                       MOVE "Mongo insert failed" TO RESP-MESSAGE
+                       MOVE SPACES TO RESP-BODY
+                   END-IF
                WHEN "READ"
-                   CALL "MONGO-FIND-ONE" USING DB-NAME COLL-NAME REQ-CUST-ID RESP-BODY
-                   MOVE 200 TO RESP-CODE
-                   MOVE "Read success" TO RESP-MESSAGE
+                   CALL "MONGO-FIND-ONE"
+                       USING DB-NAME COLL-NAME REQ-CUST-ID RESP-BODY
+                   IF RESP-BODY = SPACES
+                       SET RESP-NOT-FOUND TO TRUE
+                       MOVE "Customer not found" TO RESP-MESSAGE
+                   ELSE
+                       MOVE RESP-BODY TO WS-EXISTING-BODY
+                       PERFORM EXTRACT-EXISTING-STATUS
+                       IF WS-EXISTING-STATUS = "DELETED"
+                           SET RESP-NOT-FOUND TO TRUE
+                           MOVE "Customer not found" TO RESP-MESSAGE
+                           MOVE SPACES TO RESP-BODY
+                       ELSE
+                           SET RESP-OK TO TRUE
+                           MOVE "Read success" TO RESP-MESSAGE
+                       END-IF
+                   END-IF
+               WHEN "FIND-BY-EMAIL"
+                   MOVE SPACES TO RESP-BODY
+                   CALL "MONGO-FIND-ONE"
+                       USING DB-NAME COLL-NAME REQ-EMAIL RESP-BODY
+                   IF RESP-BODY = SPACES
+                       SET RESP-NOT-FOUND TO TRUE
+                       MOVE "No customer with that email"
+                           TO RESP-MESSAGE
+                   ELSE
+                       MOVE RESP-BODY TO WS-EXISTING-BODY
+                       PERFORM EXTRACT-EXISTING-STATUS
+                       IF WS-EXISTING-STATUS = "DELETED"
+                           SET RESP-NOT-FOUND TO TRUE
+                           MOVE "No customer with that email"
+                               TO RESP-MESSAGE
+                           MOVE SPACES TO RESP-BODY
+                       ELSE
+                           SET RESP-OK TO TRUE
+                           MOVE "Found" TO RESP-MESSAGE
+                       END-IF
+                   END-IF
                WHEN "UPDATE"
-                   CALL "MONGO-UPDATE" USING DB-NAME COLL-NAME REQ-CUST-ID REQ-PAYLOAD
-                   MOVE 200 TO RESP-CODE
-                   MOVE "Updated" TO RESP-MESSAGE
-                   MOVE "{""result"":""updated""}" TO RESP-BODY
+                   PERFORM BUILD-PAYLOAD-FROM-REC
+                   MOVE SPACES TO WS-MONGO-STATUS
+                   CALL "MONGO-UPDATE"
+                       USING DB-NAME COLL-NAME REQ-CUST-ID
+                           WS-REC-PAYLOAD WS-MONGO-STATUS
+                   IF WS-MONGO-STATUS = "00"
+                       SET RESP-OK TO TRUE
+                       MOVE "Updated" TO RESP-MESSAGE
+                       MOVE "{""result"":""updated""}" TO RESP-BODY
+                   ELSE
+                       SET RESP-SERVER-ERROR TO TRUE
+                       MOVE "Mongo update failed" TO RESP-MESSAGE
+                       MOVE SPACES TO RESP-BODY
+                   END-IF
                WHEN "DELETE"
-                   CALL "MONGO-DELETE" USING DB-NAME COLL-NAME REQ-CUST-ID
-                   MOVE 204 TO RESP-CODE
-                   MOVE "Deleted" TO RESP-MESSAGE
-                   MOVE SPACES TO RESP-BODY
+                   PERFORM SOFT-DELETE-CUSTOMER
+               WHEN "PURGE-EXPIRED"
+                   MOVE SPACES TO WS-MONGO-STATUS
+                   CALL "MONGO-PURGE-EXPIRED"
+                       USING DB-NAME COLL-NAME WS-PURGE-STATUS
+                           REQ-RETENTION-DAYS WS-PURGED-COUNT
+                           WS-MONGO-STATUS
+                   IF WS-MONGO-STATUS = "00"
+                       MOVE WS-PURGED-COUNT TO WS-PURGED-COUNT-ED
+                       SET RESP-OK TO TRUE
+                       MOVE "Purge completed" TO RESP-MESSAGE
+                       STRING "{""purged"":" DELIMITED BY SIZE
+                               FUNCTION TRIM(WS-PURGED-COUNT-ED)
+                                   DELIMITED BY SIZE
+                               "}" DELIMITED BY SIZE
+                           INTO RESP-BODY
+                       END-STRING
+                   ELSE
+                       SET RESP-SERVER-ERROR TO TRUE
+                       MOVE "Mongo purge failed" TO RESP-MESSAGE
+                       MOVE SPACES TO RESP-BODY
+                   END-IF
                WHEN "LIST"
-                   CALL "MONGO-FIND-MANY" USING DB-NAME COLL-NAME RESP-BODY
-                   MOVE 200 TO RESP-CODE
+                   PERFORM SET-LIST-PAGING-DEFAULTS
+                   IF REQ-STATUS-FILTER = SPACES
+                       MOVE "DELETED" TO WS-EXCLUDE-STATUS
+                   ELSE
+                       MOVE SPACES TO WS-EXCLUDE-STATUS
+                   END-IF
+                   MOVE 0 TO RESP-LIST-COUNT
+                   CALL "MONGO-FIND-MANY"
+                       USING DB-NAME COLL-NAME REQ-STATUS-FILTER
+                           WS-EXCLUDE-STATUS
+                           WS-LIST-PAGE WS-LIST-PAGE-SIZE
+                           RESP-LIST-COUNT RESP-LIST-ITEM
+                   MOVE RESP-LIST-COUNT TO WS-LIST-COUNT-ED
+                   MOVE WS-LIST-PAGE TO WS-LIST-PAGE-ED
+                   STRING "{""count"":" DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-LIST-COUNT-ED)
+                               DELIMITED BY SIZE
+                           ",""page"":" DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-LIST-PAGE-ED)
+                               DELIMITED BY SIZE
+                           "}" DELIMITED BY SIZE
+                       INTO RESP-BODY
+                   END-STRING
+                   SET RESP-OK TO TRUE
                    MOVE "List success" TO RESP-MESSAGE
                WHEN OTHER
-                   MOVE 400 TO RESP-CODE
-                   MOVE "Unsupported operation in repository" TO RESP-MESSAGE
+                   SET RESP-BAD-REQUEST TO TRUE
+                   MOVE "Unsupported operation in repository"
+                       TO RESP-MESSAGE
            END-EVALUATE
            GOBACK.
 
+       LOAD-CONFIG.
+           IF REQ-ENVIRONMENT = SPACES
+               MOVE "PROD" TO WS-REQ-ENVIRONMENT
+           ELSE
+               MOVE REQ-ENVIRONMENT TO WS-REQ-ENVIRONMENT
+           END-IF
+           MOVE "crm_prod" TO DB-NAME
+           MOVE "customers" TO COLL-NAME
+           SET ENV-CONFIG-IDX TO 1
+           SEARCH ENV-CONFIG-ENTRY
+               WHEN ENV-CONFIG-NAME(ENV-CONFIG-IDX) = WS-REQ-ENVIRONMENT
+                   MOVE ENV-CONFIG-DB-NAME(ENV-CONFIG-IDX) TO DB-NAME
+                   MOVE ENV-CONFIG-COLL-NAME(ENV-CONFIG-IDX)
+                       TO COLL-NAME
+           END-SEARCH.
+
+       SET-LIST-PAGING-DEFAULTS.
+           IF REQ-PAGE = 0
+               MOVE 1 TO WS-LIST-PAGE
+           ELSE
+               MOVE REQ-PAGE TO WS-LIST-PAGE
+           END-IF
+           IF REQ-PAGE-SIZE = 0
+               MOVE WS-DEFAULT-PAGE-SIZE TO WS-LIST-PAGE-SIZE
+           ELSE
+               IF REQ-PAGE-SIZE > WS-MAX-PAGE-SIZE
+                   MOVE WS-MAX-PAGE-SIZE TO WS-LIST-PAGE-SIZE
+               ELSE
+                   MOVE REQ-PAGE-SIZE TO WS-LIST-PAGE-SIZE
+               END-IF
+           END-IF.
+
+       SOFT-DELETE-CUSTOMER.
+           MOVE SPACES TO WS-EXISTING-BODY
+           CALL "MONGO-FIND-ONE"
+               USING DB-NAME COLL-NAME REQ-CUST-ID WS-EXISTING-BODY
+           IF WS-EXISTING-BODY = SPACES
+               SET RESP-NOT-FOUND TO TRUE
+               MOVE "Customer not found" TO RESP-MESSAGE
+           ELSE
+               PERFORM EXTRACT-EXISTING-FIELDS
+               PERFORM EXTRACT-EXISTING-STATUS
+               IF WS-EXISTING-STATUS = "DELETED"
+                   SET RESP-NOT-FOUND TO TRUE
+                   MOVE "Customer not found" TO RESP-MESSAGE
+               ELSE
+                   MOVE REQ-CUST-ID TO CUST-ID
+                   MOVE WS-EXISTING-NAME TO CUST-NAME
+                   MOVE WS-EXISTING-EMAIL TO CUST-EMAIL
+                   MOVE "DELETED" TO CUST-STATUS
+                   MOVE WS-EXISTING-CREATED-TS TO CUST-CREATED-TS
+                   MOVE FUNCTION CURRENT-DATE TO CUST-UPDATED-TS
+                   MOVE FUNCTION CURRENT-DATE TO CUST-DELETED-TS
+                   COMPUTE CUST-VERSION = WS-EXISTING-VERSION + 1
+                   PERFORM BUILD-PAYLOAD-FROM-REC
+                   MOVE SPACES TO WS-MONGO-STATUS
+                   CALL "MONGO-UPDATE"
+                       USING DB-NAME COLL-NAME REQ-CUST-ID
+                           WS-REC-PAYLOAD WS-MONGO-STATUS
+                   IF WS-MONGO-STATUS = "00"
+                       SET RESP-NO-CONTENT TO TRUE
+                       MOVE "Deleted" TO RESP-MESSAGE
+                       MOVE WS-EXISTING-BODY TO RESP-BODY
+                   ELSE
+                       SET RESP-SERVER-ERROR TO TRUE
+                       MOVE "Mongo update failed" TO RESP-MESSAGE
+                       MOVE SPACES TO RESP-BODY
+                   END-IF
+               END-IF
+           END-IF.
+
+       EXTRACT-EXISTING-FIELDS.
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-EXISTING-NAME
+           UNSTRING WS-EXISTING-BODY DELIMITED BY """name"":"""
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY """"
+                   INTO WS-EXISTING-NAME
+               END-UNSTRING
+           END-IF
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-EXISTING-EMAIL
+           UNSTRING WS-EXISTING-BODY DELIMITED BY """email"":"""
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY """"
+                   INTO WS-EXISTING-EMAIL
+               END-UNSTRING
+           END-IF
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-EXISTING-CREATED-TS
+           UNSTRING WS-EXISTING-BODY DELIMITED BY """createdAt"":"""
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY """"
+                   INTO WS-EXISTING-CREATED-TS
+               END-UNSTRING
+           END-IF
+           PERFORM EXTRACT-EXISTING-VERSION.
+
+       EXTRACT-EXISTING-STATUS.
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-EXISTING-STATUS
+           UNSTRING WS-EXISTING-BODY DELIMITED BY """status"":"""
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY """"
+                   INTO WS-EXISTING-STATUS
+               END-UNSTRING
+           END-IF.
+
+       EXTRACT-EXISTING-VERSION.
+           MOVE SPACES TO WS-JUNK WS-REMAINDER
+           MOVE 0 TO WS-EXISTING-VERSION
+           UNSTRING WS-EXISTING-BODY DELIMITED BY """version"":"
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY "," OR "}"
+                   INTO WS-REMAINDER
+               END-UNSTRING
+               MOVE FUNCTION NUMVAL(WS-REMAINDER) TO WS-EXISTING-VERSION
+           END-IF.
+
+       BUILD-PAYLOAD-FROM-REC.
+           MOVE SPACES TO WS-REC-PAYLOAD
+           MOVE CUST-VERSION TO WS-VERSION-ED
+           STRING "{""id"":""" DELIMITED BY SIZE
+                   FUNCTION TRIM(CUST-ID) DELIMITED BY SIZE
+                   """,""name"":""" DELIMITED BY SIZE
+                   FUNCTION TRIM(CUST-NAME) DELIMITED BY SIZE
+                   """,""email"":""" DELIMITED BY SIZE
+                   FUNCTION TRIM(CUST-EMAIL) DELIMITED BY SIZE
+                   """,""status"":""" DELIMITED BY SIZE
+                   FUNCTION TRIM(CUST-STATUS) DELIMITED BY SIZE
+                   """,""createdAt"":""" DELIMITED BY SIZE
+                   FUNCTION TRIM(CUST-CREATED-TS) DELIMITED BY SIZE
+                   """,""updatedAt"":""" DELIMITED BY SIZE
+                   FUNCTION TRIM(CUST-UPDATED-TS) DELIMITED BY SIZE
+                   """,""deletedAt"":""" DELIMITED BY SIZE
+                   FUNCTION TRIM(CUST-DELETED-TS) DELIMITED BY SIZE
+                   """,""version"":" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-VERSION-ED) DELIMITED BY SIZE
+                   "}" DELIMITED BY SIZE
+               INTO WS-REC-PAYLOAD
+           END-STRING.
