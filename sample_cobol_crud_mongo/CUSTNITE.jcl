@@ -0,0 +1,71 @@
+//CUSTNITE JOB (ACCTNO),'CUSTOMER NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* CUSTNITE - nightly customer-maintenance job stream.         *
+//*                                                              *
+//* Runs, in order: the transaction-file load (CUSTOMER-API),   *
+//* VSAM/Mongo reconciliation (CUSTOMER-RECON), the daily        *
+//* summary report (CUSTOMER-DAILY-REPORT), and the soft-delete  *
+//* retention purge (CUSTOMER-PURGE). Each step's COND guards    *
+//* against running on top of a failed prior step, so a step     *
+//* that abends stops the chain instead of corrupting the next   *
+//* one's input.                                                 *
+//*                                                              *
+//* Restart: CUSTOMER-API checkpoints its own transaction-file   *
+//* position internally (RESTCTL), so resubmitting this job      *
+//* with RESTART=STEP010 resumes that step from its last          *
+//* checkpoint rather than reprocessing the whole file. To        *
+//* restart after a later step failed without rerunning          *
+//* STEP010, resubmit with RESTART=STEP020 (or STEP030/STEP040),  *
+//* e.g.:                                                         *
+//*     //CUSTNITE JOB (ACCTNO),'CUSTOMER NIGHTLY',...,            *
+//*     // RESTART=STEP020                                        *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=CUSTOMER-API
+//STEPLIB  DD   DSN=CUST.BATCH.LOADLIB,DISP=SHR
+//CUSTTXN  DD   DSN=CUST.NIGHTLY.TXNFILE,DISP=SHR
+//RESTCTL  DD   DSN=CUST.NIGHTLY.RESTCTL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=59)
+//TXNLOG   DD   DSN=CUST.NIGHTLY.TXNLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=183)
+//AUDITLOG DD   DSN=CUST.NIGHTLY.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=423)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=CUSTOMER-RECON,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=CUST.BATCH.LOADLIB,DISP=SHR
+//CUSTMAST DD   DSN=CUST.MASTER.VSAM,DISP=SHR
+//RECONRPT DD   DSN=CUST.NIGHTLY.RECONRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=150)
+//AUDITLOG DD   DSN=CUST.NIGHTLY.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=423)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=CUSTOMER-DAILY-REPORT,
+//             COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD   DSN=CUST.BATCH.LOADLIB,DISP=SHR
+//TXNLOG   DD   DSN=CUST.NIGHTLY.TXNLOG,DISP=SHR
+//DAILYRPT DD   DSN=CUST.NIGHTLY.DAILYRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=126)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=CUSTOMER-PURGE,
+//             COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP030))
+//STEPLIB  DD   DSN=CUST.BATCH.LOADLIB,DISP=SHR
+//AUDITLOG DD   DSN=CUST.NIGHTLY.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=423)
+//SYSOUT   DD   SYSOUT=*
