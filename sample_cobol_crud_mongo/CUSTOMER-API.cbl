@@ -1,40 +1,180 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CUSTOMER-API.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-TXN-FILE ASSIGN TO "CUSTTXN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TXN-FILE-STATUS.
+           SELECT RESTART-CTL-FILE ASSIGN TO "RESTCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+           SELECT CUSTOMER-TXN-LOG ASSIGN TO "TXNLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-TXN-FILE
+           RECORDING MODE IS F.
+       COPY "copybooks/TXN-RECORD.cpy".
+
+       FD  RESTART-CTL-FILE
+           RECORDING MODE IS F.
+       COPY "copybooks/RESTART-CTL-RECORD.cpy".
+
+       FD  CUSTOMER-TXN-LOG
+           RECORDING MODE IS F.
+       COPY "copybooks/TXN-LOG-RECORD.cpy".
+
        WORKING-STORAGE SECTION.
        COPY "copybooks/REQUEST-CTX.cpy".
        COPY "copybooks/RESPONSE-CTX.cpy".
 
+       01  WS-TXN-FILE-STATUS        PIC XX VALUE SPACES.
+       01  WS-RESTART-FILE-STATUS    PIC XX VALUE SPACES.
+       01  WS-LOG-FILE-STATUS        PIC XX VALUE SPACES.
+       01  WS-TXN-EOF                PIC X VALUE "N".
+           88  TXN-EOF                   VALUE "Y".
+       01  WS-CHECKPOINT-INTERVAL    PIC 9(4) VALUE 100.
+       01  WS-TXN-COUNT              PIC 9(9) VALUE 0.
+       01  WS-RESTART-POINT          PIC 9(9) VALUE 0.
+       01  WS-LAST-CUST-ID           PIC X(24) VALUE SPACES.
+       01  WS-CURRENT-DATE           PIC X(26).
+       01  WS-TODAY-DATE             PIC X(8).
+
        PROCEDURE DIVISION.
        MAIN-ENTRY.
-           PERFORM INIT-MOCK-REQUEST
+           PERFORM OPEN-TXN-FILE
+           PERFORM OPEN-TXN-LOG
+           PERFORM READ-RESTART-POINT
+           IF NOT TXN-EOF
+               PERFORM READ-NEXT-TXN
+           END-IF
+           PERFORM PROCESS-ONE-TXN UNTIL TXN-EOF
+           PERFORM CLOSE-TXN-FILE
+           CLOSE CUSTOMER-TXN-LOG
+           GOBACK.
+
+       OPEN-TXN-LOG.
+           OPEN EXTEND CUSTOMER-TXN-LOG
+           IF WS-LOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT CUSTOMER-TXN-LOG
+           END-IF.
+
+       OPEN-TXN-FILE.
+           OPEN INPUT CUSTOMER-TXN-FILE
+           IF WS-TXN-FILE-STATUS NOT = "00"
+               DISPLAY "CUSTOMER-API: cannot open transaction file, "
+                   "status=" WS-TXN-FILE-STATUS
+               SET TXN-EOF TO TRUE
+           END-IF.
+
+       READ-RESTART-POINT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           MOVE 0 TO WS-RESTART-POINT
+           OPEN INPUT RESTART-CTL-FILE
+           IF WS-RESTART-FILE-STATUS = "00"
+               PERFORM UNTIL WS-RESTART-FILE-STATUS NOT = "00"
+                   READ RESTART-CTL-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF RESTART-TIMESTAMP(1:8) = WS-TODAY-DATE
+                               MOVE RESTART-TXN-COUNT
+                                   TO WS-RESTART-POINT
+                           ELSE
+                               MOVE 0 TO WS-RESTART-POINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-CTL-FILE
+           END-IF
+           IF WS-RESTART-POINT > 0
+               DISPLAY "CUSTOMER-API: resuming after transaction "
+                   WS-RESTART-POINT
+           ELSE
+               DISPLAY "CUSTOMER-API: no same-day checkpoint found, "
+                   "starting from transaction 1"
+           END-IF.
+
+       READ-NEXT-TXN.
+           READ CUSTOMER-TXN-FILE
+               AT END
+                   SET TXN-EOF TO TRUE
+           END-READ.
+
+       PROCESS-ONE-TXN.
+           ADD 1 TO WS-TXN-COUNT
+           IF WS-TXN-COUNT > WS-RESTART-POINT
+               PERFORM RUN-TRANSACTION
+           END-IF
+           IF FUNCTION MOD(WS-TXN-COUNT WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+           PERFORM READ-NEXT-TXN.
+
+       RUN-TRANSACTION.
+           MOVE SPACES TO REQUEST-CTX
+           MOVE TXN-OPERATION TO REQ-OPERATION
+           MOVE TXN-CUST-ID TO REQ-CUST-ID
+           MOVE TXN-PAYLOAD TO REQ-PAYLOAD
+           MOVE TXN-CORRELATION-ID TO REQ-CORRELATION-ID
+           MOVE TXN-STATUS-FILTER TO REQ-STATUS-FILTER
+           MOVE TXN-PAGE TO REQ-PAGE
+           MOVE TXN-PAGE-SIZE TO REQ-PAGE-SIZE
+           SET RESP-PENDING TO TRUE
+           MOVE SPACES TO RESP-MESSAGE
+           MOVE SPACES TO RESP-BODY
            EVALUATE REQ-OPERATION
                WHEN "CREATE"
-                   CALL "CUSTOMER-SERVICE" USING REQUEST-CTX RESPONSE-CTX
+                   CALL "CUSTOMER-SERVICE"
+                       USING REQUEST-CTX RESPONSE-CTX
                WHEN "READ"
-                   CALL "CUSTOMER-SERVICE" USING REQUEST-CTX RESPONSE-CTX
+                   CALL "CUSTOMER-SERVICE"
+                       USING REQUEST-CTX RESPONSE-CTX
                WHEN "UPDATE"
-                   CALL "CUSTOMER-SERVICE" USING REQUEST-CTX RESPONSE-CTX
+                   CALL "CUSTOMER-SERVICE"
+                       USING REQUEST-CTX RESPONSE-CTX
+               WHEN "BULK-CREATE"
+                   CALL "CUSTOMER-SERVICE"
+                       USING REQUEST-CTX RESPONSE-CTX
                WHEN "DELETE"
-                   CALL "CUSTOMER-SERVICE" USING REQUEST-CTX RESPONSE-CTX
+                   CALL "CUSTOMER-SERVICE"
+                       USING REQUEST-CTX RESPONSE-CTX
                WHEN "LIST"
-                   CALL "CUSTOMER-SERVICE" USING REQUEST-CTX RESPONSE-CTX
+                   CALL "CUSTOMER-SERVICE"
+                       USING REQUEST-CTX RESPONSE-CTX
                WHEN OTHER
-                   MOVE 400 TO RESP-CODE
+                   SET RESP-BAD-REQUEST TO TRUE
                    MOVE "Unsupported operation" TO RESP-MESSAGE
            END-EVALUATE
-           PERFORM LOG-RESPONSE
-           GOBACK.
+           MOVE REQ-CUST-ID TO WS-LAST-CUST-ID
+           PERFORM LOG-RESPONSE.
 
-       INIT-MOCK-REQUEST.
-           MOVE "CREATE" TO REQ-OPERATION
-           MOVE "67f5b3f9e7c4a4f3dd918001" TO REQ-CUST-ID
-           MOVE "{""name"":""Ava Stone"",""email"":""ava@corp.com"",""status"":""ACTIVE""}" TO REQ-PAYLOAD
-           MOVE "corr-20260306-001" TO REQ-CORRELATION-ID.
+       WRITE-CHECKPOINT.
+           OPEN EXTEND RESTART-CTL-FILE
+           IF WS-RESTART-FILE-STATUS NOT = "00"
+               OPEN OUTPUT RESTART-CTL-FILE
+           END-IF
+           MOVE WS-TXN-COUNT TO RESTART-TXN-COUNT
+           MOVE WS-LAST-CUST-ID TO RESTART-LAST-CUST-ID
+           MOVE FUNCTION CURRENT-DATE TO RESTART-TIMESTAMP
+           WRITE RESTART-CTL-RECORD
+           CLOSE RESTART-CTL-FILE
+           DISPLAY "CUSTOMER-API: checkpoint written at transaction "
+               WS-TXN-COUNT.
 
-       LOG-RESPONSE.
-           DISPLAY "RESP-CODE=" RESP-CODE
-           DISPLAY "RESP-MESSAGE=" RESP-MESSAGE
-           DISPLAY "RESP-BODY=" RESP-BODY.
+       CLOSE-TXN-FILE.
+           CLOSE CUSTOMER-TXN-FILE.
 
+       LOG-RESPONSE.
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
+           MOVE REQ-OPERATION TO LOG-OPERATION
+           MOVE REQ-CUST-ID TO LOG-CUST-ID
+           MOVE REQ-CORRELATION-ID TO LOG-CORRELATION-ID
+           MOVE RESP-CODE TO LOG-RESP-CODE
+           MOVE RESP-MESSAGE TO LOG-RESP-MESSAGE
+           WRITE TXN-LOG-RECORD.
