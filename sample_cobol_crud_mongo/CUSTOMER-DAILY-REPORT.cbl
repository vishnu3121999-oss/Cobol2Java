@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-DAILY-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-TXN-LOG ASSIGN TO "TXNLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+           SELECT DAILY-REPORT-FILE ASSIGN TO "DAILYRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-TXN-LOG
+           RECORDING MODE IS F.
+       COPY "copybooks/TXN-LOG-RECORD.cpy".
+
+       FD  DAILY-REPORT-FILE
+           RECORDING MODE IS F.
+       COPY "copybooks/DAILY-REPORT-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "copybooks/REQUEST-CTX.cpy".
+       COPY "copybooks/RESPONSE-CTX.cpy".
+       COPY "copybooks/CUSTOMER-REC.cpy".
+
+       01  WS-LOG-FILE-STATUS        PIC XX VALUE SPACES.
+       01  WS-REPORT-FILE-STATUS     PIC XX VALUE SPACES.
+       01  WS-LOG-EOF                PIC X VALUE "N".
+           88  LOG-EOF                   VALUE "Y".
+       01  WS-REPORT-DATE            PIC X(26).
+       01  WS-TODAY-DATE             PIC X(8).
+
+       01  WS-STATUS-NAME-TABLE.
+           05  FILLER PIC X(10) VALUE "ACTIVE".
+           05  FILLER PIC X(10) VALUE "INACTIVE".
+           05  FILLER PIC X(10) VALUE "SUSPENDED".
+       01  WS-STATUS-NAMES REDEFINES WS-STATUS-NAME-TABLE.
+           05  WS-STATUS-NAME OCCURS 3 TIMES INDEXED BY WS-STAT-IDX
+                              PIC X(10).
+       01  WS-STATUS-COUNT           PIC 9(9).
+       01  WS-STATUS-COUNT-ED        PIC Z(8)9.
+       01  WS-LIST-PAGE              PIC 9(4).
+       01  WS-LIST-MORE-PAGES-FLAG   PIC X VALUE "Y".
+           88  WS-LIST-MORE-PAGES        VALUE "Y".
+           88  WS-LIST-NO-MORE-PAGES     VALUE "N".
+       01  WS-CREATED-TODAY-COUNT    PIC 9(9) VALUE 0.
+       01  WS-CREATED-TODAY-ED       PIC Z(8)9.
+       01  WS-MATCH-COUNT            PIC 9(9).
+       01  WS-CREATED-PATTERN        PIC X(21).
+       01  WS-ACTIVITY-COUNT         PIC 9(9) VALUE 0.
+       01  WS-DETAIL-LINE            PIC X(90).
+
+       PROCEDURE DIVISION.
+       MAIN-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-REPORT-DATE
+           MOVE WS-REPORT-DATE(1:8) TO WS-TODAY-DATE
+           PERFORM OPEN-REPORT-FILE
+           PERFORM VARYING WS-STAT-IDX FROM 1 BY 1
+                   UNTIL WS-STAT-IDX > 3
+               PERFORM COUNT-BY-STATUS
+               PERFORM WRITE-STATUS-LINE
+           END-PERFORM
+           PERFORM COUNT-CREATED-TODAY
+           PERFORM WRITE-CREATED-TODAY-LINE
+           PERFORM OPEN-LOG-FILE
+           IF NOT LOG-EOF
+               PERFORM READ-NEXT-LOG
+           END-IF
+           PERFORM WRITE-ACTIVITY-LINE UNTIL LOG-EOF
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-REPORT-FILES
+           GOBACK.
+
+       OPEN-REPORT-FILE.
+           OPEN OUTPUT DAILY-REPORT-FILE.
+
+       COUNT-BY-STATUS.
+           MOVE 0 TO WS-STATUS-COUNT
+           MOVE 1 TO WS-LIST-PAGE
+           SET WS-LIST-MORE-PAGES TO TRUE
+           PERFORM UNTIL NOT WS-LIST-MORE-PAGES
+               MOVE SPACES TO REQUEST-CTX
+               MOVE "LIST" TO REQ-OPERATION
+               MOVE WS-STATUS-NAME(WS-STAT-IDX) TO REQ-STATUS-FILTER
+               MOVE WS-LIST-PAGE TO REQ-PAGE
+               MOVE 100 TO REQ-PAGE-SIZE
+               SET RESP-PENDING TO TRUE
+               MOVE SPACES TO RESP-MESSAGE RESP-BODY
+               MOVE 0 TO RESP-LIST-COUNT
+               MOVE SPACES TO CUSTOMER-REC
+               CALL "CUSTOMER-REPOSITORY"
+                   USING REQUEST-CTX RESPONSE-CTX CUSTOMER-REC
+               ADD RESP-LIST-COUNT TO WS-STATUS-COUNT
+               IF RESP-LIST-COUNT < REQ-PAGE-SIZE
+                   SET WS-LIST-NO-MORE-PAGES TO TRUE
+               ELSE
+                   ADD 1 TO WS-LIST-PAGE
+               END-IF
+           END-PERFORM.
+
+       WRITE-STATUS-LINE.
+           MOVE WS-STATUS-COUNT TO WS-STATUS-COUNT-ED
+           MOVE WS-REPORT-DATE TO DRPT-REPORT-DATE
+           MOVE "STATUS" TO DRPT-LINE-TYPE
+           MOVE SPACES TO DRPT-DETAIL
+           STRING FUNCTION TRIM(WS-STATUS-NAME(WS-STAT-IDX))
+                       DELIMITED BY SIZE
+                   "=" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-STATUS-COUNT-ED) DELIMITED BY SIZE
+               INTO DRPT-DETAIL
+           END-STRING
+           WRITE DAILY-REPORT-RECORD.
+
+       COUNT-CREATED-TODAY.
+           MOVE SPACES TO WS-CREATED-PATTERN
+           STRING '"createdAt":"' DELIMITED BY SIZE
+                   WS-TODAY-DATE DELIMITED BY SIZE
+               INTO WS-CREATED-PATTERN
+           END-STRING
+           MOVE 0 TO WS-CREATED-TODAY-COUNT
+           MOVE 1 TO WS-LIST-PAGE
+           SET WS-LIST-MORE-PAGES TO TRUE
+           PERFORM UNTIL NOT WS-LIST-MORE-PAGES
+               MOVE SPACES TO REQUEST-CTX
+               MOVE "LIST" TO REQ-OPERATION
+               MOVE WS-LIST-PAGE TO REQ-PAGE
+               MOVE 100 TO REQ-PAGE-SIZE
+               SET RESP-PENDING TO TRUE
+               MOVE SPACES TO RESP-MESSAGE RESP-BODY
+               MOVE 0 TO RESP-LIST-COUNT
+               MOVE SPACES TO CUSTOMER-REC
+               CALL "CUSTOMER-REPOSITORY"
+                   USING REQUEST-CTX RESPONSE-CTX CUSTOMER-REC
+               PERFORM VARYING RESP-LIST-IDX FROM 1 BY 1
+                       UNTIL RESP-LIST-IDX > RESP-LIST-COUNT
+                   MOVE 0 TO WS-MATCH-COUNT
+                   INSPECT RESP-LIST-ITEM(RESP-LIST-IDX) TALLYING
+                       WS-MATCH-COUNT FOR ALL WS-CREATED-PATTERN
+                   IF WS-MATCH-COUNT > 0
+                       ADD 1 TO WS-CREATED-TODAY-COUNT
+                   END-IF
+               END-PERFORM
+               IF RESP-LIST-COUNT < REQ-PAGE-SIZE
+                   SET WS-LIST-NO-MORE-PAGES TO TRUE
+               ELSE
+                   ADD 1 TO WS-LIST-PAGE
+               END-IF
+           END-PERFORM.
+
+       WRITE-CREATED-TODAY-LINE.
+           MOVE WS-CREATED-TODAY-COUNT TO WS-CREATED-TODAY-ED
+           MOVE WS-REPORT-DATE TO DRPT-REPORT-DATE
+           MOVE "STATUS" TO DRPT-LINE-TYPE
+           MOVE SPACES TO DRPT-DETAIL
+           STRING "CreatedToday=" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CREATED-TODAY-ED) DELIMITED BY SIZE
+               INTO DRPT-DETAIL
+           END-STRING
+           WRITE DAILY-REPORT-RECORD.
+
+       OPEN-LOG-FILE.
+           OPEN INPUT CUSTOMER-TXN-LOG
+           IF WS-LOG-FILE-STATUS NOT = "00"
+               DISPLAY "CUSTOMER-DAILY-REPORT: cannot open log file, "
+                   "status=" WS-LOG-FILE-STATUS
+               SET LOG-EOF TO TRUE
+           END-IF.
+
+       READ-NEXT-LOG.
+           READ CUSTOMER-TXN-LOG
+               AT END
+                   SET LOG-EOF TO TRUE
+           END-READ.
+
+       WRITE-ACTIVITY-LINE.
+           IF LOG-TIMESTAMP(1:8) = WS-TODAY-DATE
+                   AND (LOG-OPERATION = "CREATE"
+                    OR LOG-OPERATION = "UPDATE"
+                    OR LOG-OPERATION = "DELETE")
+               ADD 1 TO WS-ACTIVITY-COUNT
+               MOVE SPACES TO WS-DETAIL-LINE
+               STRING FUNCTION TRIM(LOG-OPERATION) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(LOG-CUST-ID) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       LOG-RESP-CODE DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(LOG-CORRELATION-ID)
+                           DELIMITED BY SIZE
+                   INTO WS-DETAIL-LINE
+               END-STRING
+               MOVE WS-REPORT-DATE TO DRPT-REPORT-DATE
+               MOVE "ACTIVITY" TO DRPT-LINE-TYPE
+               MOVE WS-DETAIL-LINE TO DRPT-DETAIL
+               WRITE DAILY-REPORT-RECORD
+           END-IF
+           PERFORM READ-NEXT-LOG.
+
+       WRITE-SUMMARY.
+           DISPLAY "CUSTOMER-DAILY-REPORT: date=" WS-TODAY-DATE
+               " createdToday=" WS-CREATED-TODAY-COUNT
+               " activityLines=" WS-ACTIVITY-COUNT.
+
+       CLOSE-REPORT-FILES.
+           CLOSE CUSTOMER-TXN-LOG
+           CLOSE DAILY-REPORT-FILE.
