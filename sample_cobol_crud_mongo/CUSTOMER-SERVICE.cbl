@@ -1,51 +1,596 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CUSTOMER-SERVICE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+       COPY "copybooks/AUDIT-LOG-RECORD.cpy".
+
        WORKING-STORAGE SECTION.
        COPY "copybooks/CUSTOMER-REC.cpy".
 
+       01  WS-AUDIT-FILE-STATUS  PIC XX VALUE SPACES.
+       01  WS-AUDIT-FILE-OPEN    PIC X VALUE "N".
+           88  AUDIT-FILE-OPEN       VALUE "Y".
+
+       01  WS-JUNK               PIC X(500).
+       01  WS-REMAINDER          PIC X(500).
+       01  WS-NAME-VALUE         PIC X(60).
+       01  WS-EMAIL-VALUE        PIC X(60).
+       01  WS-STATUS-VALUE       PIC X(10).
+       01  WS-AT-COUNT           PIC 9(2).
+       01  WS-DOT-COUNT          PIC 9(2).
+       01  WS-LOCAL-PART         PIC X(60).
+       01  WS-DOMAIN-PART        PIC X(60).
+       01  WS-EMAIL-VALID        PIC X VALUE "N".
+           88  VALID-EMAIL-SHAPE     VALUE "Y".
+       01  WS-SAVED-OPERATION    PIC X(14).
+       01  WS-VERSION-TEXT       PIC X(12).
+       01  WS-CURRENT-VERSION    PIC 9(9).
+
+       01  WS-BULK-BASE-ID       PIC X(24).
+       01  WS-BULK-COUNT         PIC 9(4) VALUE 0.
+       01  WS-BULK-CREATED       PIC 9(4) VALUE 0.
+       01  WS-BULK-FAILED        PIC 9(4) VALUE 0.
+       01  WS-BULK-SEQ-TEXT      PIC 9(4).
+       01  WS-BULK-CREATED-ED    PIC ZZZ9.
+       01  WS-BULK-FAILED-ED     PIC ZZZ9.
+       01  WS-BULK-COUNT-ED      PIC ZZZZ9.
+       01  WS-BULK-PTR           PIC 9(4).
+       01  WS-BULK-LEN           PIC 9(4).
+       01  WS-BULK-ITEM-ID       PIC X(60).
+       01  WS-BULK-SUMMARY       PIC X(80).
+
+       01  WS-EVENT-TYPE         PIC X(20).
+       01  WS-EVENT-PAYLOAD      PIC X(500).
+
+       01  WS-OLD-NAME           PIC X(60).
+       01  WS-OLD-EMAIL          PIC X(60).
+       01  WS-OLD-STATUS         PIC X(10).
+       01  WS-OLD-CREATED-TS     PIC X(26).
+       01  WS-AUDIT-OLD-VALUES   PIC X(120).
+       01  WS-AUDIT-NEW-VALUES   PIC X(120).
+
        LINKAGE SECTION.
        COPY "copybooks/REQUEST-CTX.cpy".
        COPY "copybooks/RESPONSE-CTX.cpy".
 
        PROCEDURE DIVISION USING REQUEST-CTX RESPONSE-CTX.
        SERVICE-MAIN.
+           MOVE SPACES TO CUSTOMER-REC
+           MOVE SPACES TO WS-OLD-NAME WS-OLD-EMAIL WS-OLD-STATUS
+               WS-OLD-CREATED-TS
+           MOVE SPACES TO WS-NAME-VALUE WS-EMAIL-VALUE WS-STATUS-VALUE
            EVALUATE REQ-OPERATION
                WHEN "CREATE"
                    PERFORM VALIDATE-CREATE
-                   IF RESP-CODE = 0
-                       CALL "CUSTOMER-REPOSITORY" USING REQUEST-CTX RESPONSE-CTX
+                   IF RESP-PENDING
+                       PERFORM CHECK-DUPLICATE-EMAIL
+                   END-IF
+                   IF RESP-PENDING
+                       PERFORM BUILD-CUSTOMER-REC-FOR-CREATE
+                       CALL "CUSTOMER-REPOSITORY"
+                           USING REQUEST-CTX RESPONSE-CTX CUSTOMER-REC
+                       IF RESP-CREATED
+                           MOVE "CUSTOMER-CREATED" TO WS-EVENT-TYPE
+                           PERFORM PUBLISH-CHANGE-EVENT
+                       END-IF
                    END-IF
                WHEN "READ"
-                   CALL "CUSTOMER-REPOSITORY" USING REQUEST-CTX RESPONSE-CTX
+                   CALL "CUSTOMER-REPOSITORY"
+                       USING REQUEST-CTX RESPONSE-CTX CUSTOMER-REC
                WHEN "UPDATE"
                    PERFORM VALIDATE-UPDATE
-                   IF RESP-CODE = 0
-                       CALL "CUSTOMER-REPOSITORY" USING REQUEST-CTX RESPONSE-CTX
+                   IF RESP-PENDING
+                       PERFORM BUILD-CUSTOMER-REC-FOR-UPDATE
+                       CALL "CUSTOMER-REPOSITORY"
+                           USING REQUEST-CTX RESPONSE-CTX CUSTOMER-REC
+                       IF RESP-OK
+                           MOVE "CUSTOMER-UPDATED" TO WS-EVENT-TYPE
+                           PERFORM PUBLISH-CHANGE-EVENT
+                       END-IF
                    END-IF
+               WHEN "BULK-CREATE"
+                   PERFORM PROCESS-BULK-CREATE
                WHEN "DELETE"
-                   CALL "CUSTOMER-REPOSITORY" USING REQUEST-CTX RESPONSE-CTX
+                   CALL "CUSTOMER-REPOSITORY"
+                       USING REQUEST-CTX RESPONSE-CTX CUSTOMER-REC
+                   IF RESP-NO-CONTENT
+                       PERFORM EXTRACT-OLD-VALUES-FROM-RESP-BODY
+                       MOVE SPACES TO RESP-BODY
+                       MOVE "CUSTOMER-DELETED" TO WS-EVENT-TYPE
+                       PERFORM PUBLISH-CHANGE-EVENT
+                   END-IF
                WHEN "LIST"
-                   CALL "CUSTOMER-REPOSITORY" USING REQUEST-CTX RESPONSE-CTX
+                   CALL "CUSTOMER-REPOSITORY"
+                       USING REQUEST-CTX RESPONSE-CTX CUSTOMER-REC
                WHEN OTHER
-                   MOVE 400 TO RESP-CODE
+                   SET RESP-BAD-REQUEST TO TRUE
                    MOVE "Invalid request operation" TO RESP-MESSAGE
            END-EVALUATE
-           IF RESP-CODE = 0
-               MOVE 200 TO RESP-CODE
+           IF RESP-PENDING
+               SET RESP-OK TO TRUE
+           END-IF
+           IF REQ-OPERATION NOT = "READ" AND REQ-OPERATION NOT = "LIST"
+                   AND REQ-OPERATION NOT = "BULK-CREATE"
+               PERFORM BUILD-AUDIT-OLD-VALUES
+               PERFORM BUILD-AUDIT-NEW-VALUES
+               PERFORM WRITE-AUDIT-LOG
            END-IF
            GOBACK.
 
+       OPEN-AUDIT-LOG.
+           IF NOT AUDIT-FILE-OPEN
+               OPEN EXTEND AUDIT-LOG-FILE
+               IF WS-AUDIT-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT AUDIT-LOG-FILE
+               END-IF
+               SET AUDIT-FILE-OPEN TO TRUE
+           END-IF.
+
+       WRITE-AUDIT-LOG.
+           PERFORM OPEN-AUDIT-LOG
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE REQ-OPERATION TO AUDIT-OPERATION
+           MOVE REQ-CUST-ID TO AUDIT-CUST-ID
+           MOVE REQ-CORRELATION-ID TO AUDIT-CORRELATION-ID
+           MOVE RESP-CODE TO AUDIT-RESP-CODE
+           MOVE RESP-MESSAGE TO AUDIT-RESP-MESSAGE
+           MOVE WS-AUDIT-OLD-VALUES TO AUDIT-OLD-VALUES
+           MOVE WS-AUDIT-NEW-VALUES TO AUDIT-NEW-VALUES
+           WRITE AUDIT-LOG-RECORD.
+
+       BUILD-AUDIT-OLD-VALUES.
+           MOVE SPACES TO WS-AUDIT-OLD-VALUES
+           IF WS-OLD-NAME NOT = SPACES OR WS-OLD-EMAIL NOT = SPACES
+                   OR WS-OLD-STATUS NOT = SPACES
+               STRING "name=" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-OLD-NAME) DELIMITED BY SIZE
+                       ";email=" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-OLD-EMAIL) DELIMITED BY SIZE
+                       ";status=" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-OLD-STATUS) DELIMITED BY SIZE
+                   INTO WS-AUDIT-OLD-VALUES
+               END-STRING
+           END-IF.
+
+       BUILD-AUDIT-NEW-VALUES.
+           MOVE SPACES TO WS-AUDIT-NEW-VALUES
+           IF CUST-NAME NOT = SPACES OR CUST-EMAIL NOT = SPACES
+                   OR CUST-STATUS NOT = SPACES
+               STRING "name=" DELIMITED BY SIZE
+                       FUNCTION TRIM(CUST-NAME) DELIMITED BY SIZE
+                       ";email=" DELIMITED BY SIZE
+                       FUNCTION TRIM(CUST-EMAIL) DELIMITED BY SIZE
+                       ";status=" DELIMITED BY SIZE
+                       FUNCTION TRIM(CUST-STATUS) DELIMITED BY SIZE
+                   INTO WS-AUDIT-NEW-VALUES
+               END-STRING
+           END-IF.
+
+       EXTRACT-OLD-VALUES-FROM-RESP-BODY.
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-OLD-NAME
+           UNSTRING RESP-BODY DELIMITED BY """name"":"""
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY """"
+                   INTO WS-OLD-NAME
+               END-UNSTRING
+           END-IF
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-OLD-EMAIL
+           UNSTRING RESP-BODY DELIMITED BY """email"":"""
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY """"
+                   INTO WS-OLD-EMAIL
+               END-UNSTRING
+           END-IF
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-OLD-STATUS
+           UNSTRING RESP-BODY DELIMITED BY """status"":"""
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY """"
+                   INTO WS-OLD-STATUS
+               END-UNSTRING
+           END-IF
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-OLD-CREATED-TS
+           UNSTRING RESP-BODY DELIMITED BY """createdAt"":"""
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY """"
+                   INTO WS-OLD-CREATED-TS
+               END-UNSTRING
+           END-IF.
+
+       PUBLISH-CHANGE-EVENT.
+           MOVE SPACES TO WS-EVENT-PAYLOAD
+           STRING "{""operation"":""" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EVENT-TYPE) DELIMITED BY SIZE
+                   """,""customerId"":""" DELIMITED BY SIZE
+                   FUNCTION TRIM(REQ-CUST-ID) DELIMITED BY SIZE
+                   """,""status"":""" DELIMITED BY SIZE
+                   FUNCTION TRIM(CUST-STATUS) DELIMITED BY SIZE
+                   """,""correlationId"":""" DELIMITED BY SIZE
+                   FUNCTION TRIM(REQ-CORRELATION-ID) DELIMITED BY SIZE
+                   """}" DELIMITED BY SIZE
+               INTO WS-EVENT-PAYLOAD
+           END-STRING
+           CALL "EVENTBUS-PUBLISH"
+               USING WS-EVENT-TYPE REQ-CUST-ID WS-EVENT-PAYLOAD
+                   REQ-CORRELATION-ID.
+
+       BUILD-CUSTOMER-REC-FOR-CREATE.
+           MOVE REQ-CUST-ID TO CUST-ID
+           MOVE WS-NAME-VALUE TO CUST-NAME
+           MOVE WS-EMAIL-VALUE TO CUST-EMAIL
+           IF WS-STATUS-VALUE = SPACES
+               MOVE "ACTIVE" TO CUST-STATUS
+           ELSE
+               MOVE WS-STATUS-VALUE TO CUST-STATUS
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO CUST-CREATED-TS
+           MOVE FUNCTION CURRENT-DATE TO CUST-UPDATED-TS
+           MOVE 1 TO CUST-VERSION.
+
+       BUILD-CUSTOMER-REC-FOR-UPDATE.
+           MOVE REQ-CUST-ID TO CUST-ID
+           IF WS-NAME-VALUE NOT = SPACES
+               MOVE WS-NAME-VALUE TO CUST-NAME
+           ELSE
+               MOVE WS-OLD-NAME TO CUST-NAME
+           END-IF
+           IF WS-EMAIL-VALUE NOT = SPACES
+               MOVE WS-EMAIL-VALUE TO CUST-EMAIL
+           ELSE
+               MOVE WS-OLD-EMAIL TO CUST-EMAIL
+           END-IF
+           IF WS-STATUS-VALUE NOT = SPACES
+               MOVE WS-STATUS-VALUE TO CUST-STATUS
+           ELSE
+               MOVE WS-OLD-STATUS TO CUST-STATUS
+           END-IF
+           MOVE WS-OLD-CREATED-TS TO CUST-CREATED-TS
+           MOVE FUNCTION CURRENT-DATE TO CUST-UPDATED-TS
+           COMPUTE CUST-VERSION = WS-CURRENT-VERSION + 1.
+
+       PROCESS-BULK-CREATE.
+           MOVE REQ-CUST-ID TO WS-BULK-BASE-ID
+           MOVE 0 TO WS-BULK-CREATED WS-BULK-FAILED
+           IF REQ-PAYLOAD = SPACES
+               SET RESP-UNPROCESSABLE TO TRUE
+               MOVE "Payload required for BULK-CREATE" TO RESP-MESSAGE
+           ELSE
+               PERFORM SPLIT-BULK-PAYLOAD
+               IF RESP-PENDING
+                   PERFORM VARYING REQ-BULK-IDX FROM 1 BY 1
+                           UNTIL REQ-BULK-IDX > WS-BULK-COUNT
+                       PERFORM PROCESS-ONE-BULK-ITEM
+                   END-PERFORM
+               END-IF
+           END-IF
+           IF RESP-PENDING
+               MOVE WS-BULK-BASE-ID TO REQ-CUST-ID
+               MOVE SPACES TO WS-BULK-SUMMARY
+               MOVE WS-BULK-CREATED TO WS-BULK-CREATED-ED
+               MOVE WS-BULK-FAILED TO WS-BULK-FAILED-ED
+               MOVE WS-BULK-COUNT TO WS-BULK-COUNT-ED
+               STRING "{""created"":" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-BULK-CREATED-ED)
+                           DELIMITED BY SIZE
+                       ",""failed"":" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-BULK-FAILED-ED)
+                           DELIMITED BY SIZE
+                       ",""total"":" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-BULK-COUNT-ED)
+                           DELIMITED BY SIZE
+                       "}" DELIMITED BY SIZE
+                   INTO WS-BULK-SUMMARY
+               END-STRING
+               MOVE WS-BULK-SUMMARY TO RESP-BODY
+               EVALUATE TRUE
+                   WHEN WS-BULK-COUNT = 0
+                       SET RESP-UNPROCESSABLE TO TRUE
+                       MOVE "No bulk items found in payload"
+                           TO RESP-MESSAGE
+                   WHEN WS-BULK-FAILED = 0
+                       SET RESP-CREATED TO TRUE
+                       MOVE "Bulk create completed" TO RESP-MESSAGE
+                   WHEN WS-BULK-CREATED = 0
+                       SET RESP-UNPROCESSABLE TO TRUE
+                       MOVE "Bulk create failed for all items"
+                           TO RESP-MESSAGE
+                   WHEN OTHER
+                       SET RESP-MULTI-STATUS TO TRUE
+                       MOVE "Bulk create completed with some failures"
+                           TO RESP-MESSAGE
+               END-EVALUATE
+           END-IF.
+
+       SPLIT-BULK-PAYLOAD.
+           IF REQ-BULK-ITEM-COUNT > 0
+               IF REQ-BULK-ITEM-COUNT > 500
+                   SET RESP-UNPROCESSABLE TO TRUE
+                   MOVE "Bulk item count exceeds maximum of 500"
+                       TO RESP-MESSAGE
+               ELSE
+                   MOVE REQ-BULK-ITEM-COUNT TO WS-BULK-COUNT
+               END-IF
+           ELSE
+               PERFORM SPLIT-BULK-PAYLOAD-LEGACY
+           END-IF.
+
+      * Legacy transport: the whole bulk payload packed, pipe-delimited,
+      * into the single 500-byte REQ-PAYLOAD field. Kept only for
+      * callers that still populate REQ-PAYLOAD instead of the
+      * REQ-BULK-ITEM table; capped at 20 items because that is all a
+      * 500-byte field can realistically hold.
+       SPLIT-BULK-PAYLOAD-LEGACY.
+           MOVE 0 TO WS-BULK-COUNT
+           MOVE 1 TO WS-BULK-PTR
+           COMPUTE WS-BULK-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(REQ-PAYLOAD))
+           PERFORM UNTIL WS-BULK-PTR > WS-BULK-LEN
+                   OR WS-BULK-COUNT = 20
+               ADD 1 TO WS-BULK-COUNT
+               MOVE SPACES TO REQ-BULK-ITEM(WS-BULK-COUNT)
+               UNSTRING REQ-PAYLOAD DELIMITED BY "|||"
+                   INTO REQ-BULK-ITEM(WS-BULK-COUNT)
+                   WITH POINTER WS-BULK-PTR
+               END-UNSTRING
+           END-PERFORM.
+
+       PROCESS-ONE-BULK-ITEM.
+           MOVE REQ-BULK-ITEM(REQ-BULK-IDX) TO REQ-PAYLOAD
+           SET RESP-PENDING TO TRUE
+           MOVE SPACES TO CUSTOMER-REC
+           PERFORM VALIDATE-PAYLOAD-FIELDS
+           IF RESP-PENDING
+               PERFORM EXTRACT-ITEM-ID
+               PERFORM CHECK-DUPLICATE-EMAIL
+           END-IF
+           IF RESP-PENDING
+               PERFORM BUILD-CUSTOMER-REC-FOR-CREATE
+               MOVE REQ-OPERATION TO WS-SAVED-OPERATION
+               MOVE "CREATE" TO REQ-OPERATION
+               CALL "CUSTOMER-REPOSITORY"
+                   USING REQUEST-CTX RESPONSE-CTX CUSTOMER-REC
+               IF RESP-CREATED
+                   MOVE "CUSTOMER-CREATED" TO WS-EVENT-TYPE
+                   PERFORM PUBLISH-CHANGE-EVENT
+                   MOVE SPACES TO WS-OLD-NAME WS-OLD-EMAIL
+                       WS-OLD-STATUS WS-OLD-CREATED-TS
+                   PERFORM BUILD-AUDIT-OLD-VALUES
+                   PERFORM BUILD-AUDIT-NEW-VALUES
+                   PERFORM WRITE-AUDIT-LOG
+               END-IF
+               MOVE WS-SAVED-OPERATION TO REQ-OPERATION
+           END-IF
+           IF RESP-CREATED
+               ADD 1 TO WS-BULK-CREATED
+           ELSE
+               ADD 1 TO WS-BULK-FAILED
+           END-IF.
+
+       EXTRACT-ITEM-ID.
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-BULK-ITEM-ID
+           UNSTRING REQ-PAYLOAD DELIMITED BY """id"":"""
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY """"
+                   INTO WS-BULK-ITEM-ID
+               END-UNSTRING
+           END-IF
+           IF WS-BULK-ITEM-ID NOT = SPACES
+               MOVE WS-BULK-ITEM-ID TO REQ-CUST-ID
+           ELSE
+               MOVE REQ-BULK-IDX TO WS-BULK-SEQ-TEXT
+               STRING FUNCTION TRIM(WS-BULK-BASE-ID) DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       WS-BULK-SEQ-TEXT DELIMITED BY SIZE
+                   INTO REQ-CUST-ID
+               END-STRING
+           END-IF.
+
        VALIDATE-CREATE.
            IF REQ-PAYLOAD = SPACES
-               MOVE 422 TO RESP-CODE
+               SET RESP-UNPROCESSABLE TO TRUE
                MOVE "Payload required for CREATE" TO RESP-MESSAGE
+           ELSE
+               PERFORM VALIDATE-PAYLOAD-FIELDS
            END-IF.
 
+       CHECK-DUPLICATE-EMAIL.
+           MOVE REQ-OPERATION TO WS-SAVED-OPERATION
+           MOVE WS-EMAIL-VALUE TO REQ-EMAIL
+           MOVE "FIND-BY-EMAIL" TO REQ-OPERATION
+           CALL "CUSTOMER-REPOSITORY"
+               USING REQUEST-CTX RESPONSE-CTX CUSTOMER-REC
+           IF RESP-OK
+               SET RESP-CONFLICT TO TRUE
+               MOVE "Customer already exists" TO RESP-MESSAGE
+           ELSE
+               SET RESP-PENDING TO TRUE
+           END-IF
+           MOVE WS-SAVED-OPERATION TO REQ-OPERATION.
+
        VALIDATE-UPDATE.
            IF REQ-CUST-ID = SPACES
-               MOVE 422 TO RESP-CODE
+               SET RESP-UNPROCESSABLE TO TRUE
                MOVE "Customer id required for UPDATE" TO RESP-MESSAGE
+           ELSE
+               PERFORM EXTRACT-REQUEST-VERSION
+               PERFORM CHECK-VERSION-CONFLICT
+               IF RESP-PENDING
+                   AND REQ-PAYLOAD NOT = SPACES
+                   PERFORM VALIDATE-UPDATE-PAYLOAD-FIELDS
+               END-IF
+           END-IF.
+
+       EXTRACT-REQUEST-VERSION.
+           MOVE 0 TO REQ-VERSION
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-VERSION-TEXT
+           UNSTRING REQ-PAYLOAD DELIMITED BY """version"":"
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY "," OR "}"
+                   INTO WS-VERSION-TEXT
+               END-UNSTRING
+               IF WS-VERSION-TEXT NOT = SPACES
+                   MOVE FUNCTION NUMVAL(WS-VERSION-TEXT) TO REQ-VERSION
+               END-IF
+           END-IF.
+
+       CHECK-VERSION-CONFLICT.
+           MOVE REQ-OPERATION TO WS-SAVED-OPERATION
+           MOVE "READ" TO REQ-OPERATION
+           CALL "CUSTOMER-REPOSITORY"
+               USING REQUEST-CTX RESPONSE-CTX CUSTOMER-REC
+           IF RESP-NOT-FOUND
+               MOVE WS-SAVED-OPERATION TO REQ-OPERATION
+               MOVE "Customer not found" TO RESP-MESSAGE
+               MOVE SPACES TO RESP-BODY
+           ELSE
+               PERFORM EXTRACT-CURRENT-VERSION
+               PERFORM EXTRACT-OLD-VALUES-FROM-RESP-BODY
+               MOVE WS-SAVED-OPERATION TO REQ-OPERATION
+               SET RESP-PENDING TO TRUE
+               MOVE SPACES TO RESP-MESSAGE RESP-BODY
+               IF WS-CURRENT-VERSION NOT = REQ-VERSION
+                   SET RESP-CONFLICT TO TRUE
+                   MOVE "Customer has been updated since last read"
+                       TO RESP-MESSAGE
+               END-IF
+           END-IF.
+
+       EXTRACT-CURRENT-VERSION.
+           MOVE 0 TO WS-CURRENT-VERSION
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-VERSION-TEXT
+           UNSTRING RESP-BODY DELIMITED BY """version"":"
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY "," OR "}"
+                   INTO WS-VERSION-TEXT
+               END-UNSTRING
+               IF WS-VERSION-TEXT NOT = SPACES
+                   MOVE FUNCTION NUMVAL(WS-VERSION-TEXT)
+                       TO WS-CURRENT-VERSION
+               END-IF
            END-IF.
 
+       VALIDATE-PAYLOAD-FIELDS.
+           PERFORM EXTRACT-NAME
+           PERFORM EXTRACT-EMAIL
+           PERFORM EXTRACT-STATUS
+           EVALUATE TRUE
+               WHEN WS-NAME-VALUE = SPACES
+                   SET RESP-UNPROCESSABLE TO TRUE
+                   MOVE "Customer name is required" TO RESP-MESSAGE
+               WHEN WS-EMAIL-VALUE = SPACES
+                   SET RESP-UNPROCESSABLE TO TRUE
+                   MOVE "Customer email is required" TO RESP-MESSAGE
+               WHEN OTHER
+                   PERFORM VALIDATE-EMAIL-SHAPE
+                   IF NOT VALID-EMAIL-SHAPE
+                       SET RESP-UNPROCESSABLE TO TRUE
+                       MOVE "Customer email is not a valid address"
+                           TO RESP-MESSAGE
+                   ELSE
+                       PERFORM VALIDATE-STATUS-VALUE
+                   END-IF
+           END-EVALUATE.
+
+       VALIDATE-UPDATE-PAYLOAD-FIELDS.
+           PERFORM EXTRACT-NAME
+           PERFORM EXTRACT-EMAIL
+           PERFORM EXTRACT-STATUS
+           SET RESP-PENDING TO TRUE
+           IF WS-EMAIL-VALUE NOT = SPACES
+               PERFORM VALIDATE-EMAIL-SHAPE
+               IF NOT VALID-EMAIL-SHAPE
+                   SET RESP-UNPROCESSABLE TO TRUE
+                   MOVE "Customer email is not a valid address"
+                       TO RESP-MESSAGE
+               END-IF
+           END-IF
+           IF RESP-PENDING
+               PERFORM VALIDATE-STATUS-VALUE
+           END-IF.
+
+       VALIDATE-STATUS-VALUE.
+           IF WS-STATUS-VALUE NOT = SPACES
+               IF WS-STATUS-VALUE NOT = "ACTIVE"
+                  AND WS-STATUS-VALUE NOT = "INACTIVE"
+                  AND WS-STATUS-VALUE NOT = "SUSPENDED"
+                   SET RESP-UNPROCESSABLE TO TRUE
+                   MOVE "Status must be ACTIVE, INACTIVE or SUSPENDED"
+                       TO RESP-MESSAGE
+               END-IF
+           END-IF.
+
+       EXTRACT-NAME.
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-NAME-VALUE
+           UNSTRING REQ-PAYLOAD DELIMITED BY """name"":"""
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY """"
+                   INTO WS-NAME-VALUE
+               END-UNSTRING
+           END-IF.
+
+       EXTRACT-EMAIL.
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-EMAIL-VALUE
+           UNSTRING REQ-PAYLOAD DELIMITED BY """email"":"""
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY """"
+                   INTO WS-EMAIL-VALUE
+               END-UNSTRING
+           END-IF.
+
+       EXTRACT-STATUS.
+           MOVE SPACES TO WS-JUNK WS-REMAINDER WS-STATUS-VALUE
+           UNSTRING REQ-PAYLOAD DELIMITED BY """status"":"""
+               INTO WS-JUNK WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER NOT = SPACES
+               UNSTRING WS-REMAINDER DELIMITED BY """"
+                   INTO WS-STATUS-VALUE
+               END-UNSTRING
+           END-IF.
+
+       VALIDATE-EMAIL-SHAPE.
+           MOVE "N" TO WS-EMAIL-VALID
+           MOVE 0 TO WS-AT-COUNT
+           MOVE SPACES TO WS-LOCAL-PART WS-DOMAIN-PART
+           INSPECT WS-EMAIL-VALUE TALLYING WS-AT-COUNT FOR ALL "@"
+           IF WS-AT-COUNT = 1
+               UNSTRING WS-EMAIL-VALUE DELIMITED BY "@"
+                   INTO WS-LOCAL-PART WS-DOMAIN-PART
+               END-UNSTRING
+               IF WS-LOCAL-PART NOT = SPACES
+                   AND WS-DOMAIN-PART NOT = SPACES
+                   MOVE 0 TO WS-DOT-COUNT
+                   INSPECT WS-DOMAIN-PART TALLYING WS-DOT-COUNT
+                       FOR ALL "."
+                   IF WS-DOT-COUNT > 0
+                       SET VALID-EMAIL-SHAPE TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
