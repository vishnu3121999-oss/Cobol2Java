@@ -10,15 +10,31 @@
        01  REQUEST-BODY          PIC X(200) VALUE SPACES.
        01  RESPONSE-STATUS       PIC 9(3) VALUE 200.
        01  RESPONSE-BODY         PIC X(500) VALUE SPACES.
-       01  WS-CUSTOMER-ID        PIC 9(5) VALUE 10001.
-       01  WS-CUSTOMER-NAME      PIC X(30) VALUE "JOHN DOE".
+       01  WS-NEXT-CUSTOMER-ID   PIC 9(5) VALUE 10002.
+       01  WS-CUSTOMER-COUNT     PIC 9(3) VALUE 1.
+       01  WS-CUSTOMER-TABLE.
+           05  WS-CUSTOMER-ENTRY OCCURS 50 TIMES
+                                  INDEXED BY WS-CUST-IDX.
+               10  WS-CUSTOMER-ID    PIC 9(5).
+               10  WS-CUSTOMER-NAME  PIC X(30).
+       01  WS-JSON-LINE          PIC X(80) VALUE SPACES.
+       01  WS-BODY-PTR           PIC 9(4).
+       01  WS-PATH-CUST-ID       PIC 9(5).
+       01  WS-FOUND-IDX          PIC 9(3).
+       01  WS-LOOKUP-FOUND       PIC X VALUE "N".
+           88  LOOKUP-FOUND          VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-PROCESS.
+           PERFORM INITIALIZE-CUSTOMERS
            PERFORM ROUTE-REQUEST
            PERFORM PRINT-RESPONSE
            STOP RUN.
 
+       INITIALIZE-CUSTOMERS.
+           MOVE 10001 TO WS-CUSTOMER-ID(1)
+           MOVE "JOHN DOE" TO WS-CUSTOMER-NAME(1).
+
        ROUTE-REQUEST.
            EVALUATE TRUE
                WHEN REQUEST-METHOD = "GET"
@@ -28,9 +44,18 @@
                WHEN REQUEST-METHOD = "GET"
                     AND REQUEST-PATH = "/customers"
                    PERFORM GET-CUSTOMER-LIST
+               WHEN REQUEST-METHOD = "GET"
+                    AND REQUEST-PATH(1:11) = "/customers/"
+                   PERFORM GET-CUSTOMER-BY-ID
                WHEN REQUEST-METHOD = "POST"
                     AND REQUEST-PATH = "/customers"
                    PERFORM CREATE-CUSTOMER
+               WHEN REQUEST-METHOD = "PUT"
+                    AND REQUEST-PATH(1:11) = "/customers/"
+                   PERFORM UPDATE-CUSTOMER
+               WHEN REQUEST-METHOD = "DELETE"
+                    AND REQUEST-PATH(1:11) = "/customers/"
+                   PERFORM DELETE-CUSTOMER
                WHEN OTHER
                    MOVE 404 TO RESPONSE-STATUS
                    MOVE "{""error"":""Not Found""}" TO RESPONSE-BODY
@@ -38,18 +63,135 @@
 
        GET-CUSTOMER-LIST.
            MOVE 200 TO RESPONSE-STATUS
-           STRING
-               "{""customers"":[{""id"":" DELIMITED BY SIZE
-               WS-CUSTOMER-ID DELIMITED BY SIZE
-               ",""name"":""" DELIMITED BY SIZE
-               WS-CUSTOMER-NAME DELIMITED BY SIZE
-               """}]}" DELIMITED BY SIZE
-               INTO RESPONSE-BODY
-           END-STRING.
+           MOVE SPACES TO RESPONSE-BODY
+           MOVE 1 TO WS-BODY-PTR
+           STRING "{""customers"":[" DELIMITED BY SIZE
+               INTO RESPONSE-BODY WITH POINTER WS-BODY-PTR
+           PERFORM VARYING WS-CUST-IDX FROM 1 BY 1
+                   UNTIL WS-CUST-IDX > WS-CUSTOMER-COUNT
+               STRING
+                   "{""id"":" DELIMITED BY SIZE
+                   WS-CUSTOMER-ID(WS-CUST-IDX) DELIMITED BY SIZE
+                   ",""name"":""" DELIMITED BY SIZE
+                   WS-CUSTOMER-NAME(WS-CUST-IDX) DELIMITED BY SIZE
+                   """}" DELIMITED BY SIZE
+                   INTO WS-JSON-LINE
+               END-STRING
+               STRING
+                   FUNCTION TRIM(WS-JSON-LINE) DELIMITED BY SIZE
+                   INTO RESPONSE-BODY WITH POINTER WS-BODY-PTR
+               END-STRING
+               IF WS-CUST-IDX < WS-CUSTOMER-COUNT
+                   STRING "," DELIMITED BY SIZE
+                       INTO RESPONSE-BODY WITH POINTER WS-BODY-PTR
+               END-IF
+           END-PERFORM
+           STRING "]}" DELIMITED BY SIZE
+               INTO RESPONSE-BODY WITH POINTER WS-BODY-PTR.
+
+       GET-CUSTOMER-BY-ID.
+           MOVE FUNCTION NUMVAL(REQUEST-PATH(12:19))
+               TO WS-PATH-CUST-ID
+           MOVE "N" TO WS-LOOKUP-FOUND
+           PERFORM VARYING WS-CUST-IDX FROM 1 BY 1
+                   UNTIL WS-CUST-IDX > WS-CUSTOMER-COUNT
+                      OR LOOKUP-FOUND
+               IF WS-CUSTOMER-ID(WS-CUST-IDX) = WS-PATH-CUST-ID
+                   MOVE "Y" TO WS-LOOKUP-FOUND
+                   MOVE WS-CUST-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF LOOKUP-FOUND
+               MOVE 200 TO RESPONSE-STATUS
+               SET WS-CUST-IDX TO WS-FOUND-IDX
+               STRING
+                   "{""id"":" DELIMITED BY SIZE
+                   WS-CUSTOMER-ID(WS-CUST-IDX) DELIMITED BY SIZE
+                   ",""name"":""" DELIMITED BY SIZE
+                   WS-CUSTOMER-NAME(WS-CUST-IDX) DELIMITED BY SIZE
+                   """}" DELIMITED BY SIZE
+                   INTO RESPONSE-BODY
+               END-STRING
+           ELSE
+               MOVE 404 TO RESPONSE-STATUS
+               MOVE "{""error"":""Customer not found""}"
+                   TO RESPONSE-BODY
+           END-IF.
 
        CREATE-CUSTOMER.
-           MOVE 201 TO RESPONSE-STATUS
-           MOVE "{""message"":""Customer created""}" TO RESPONSE-BODY.
+           IF WS-CUSTOMER-COUNT >= 50
+               MOVE 400 TO RESPONSE-STATUS
+               MOVE "{""error"":""Customer table full""}"
+                   TO RESPONSE-BODY
+           ELSE
+               ADD 1 TO WS-CUSTOMER-COUNT
+               SET WS-CUST-IDX TO WS-CUSTOMER-COUNT
+               MOVE WS-NEXT-CUSTOMER-ID TO WS-CUSTOMER-ID(WS-CUST-IDX)
+               ADD 1 TO WS-NEXT-CUSTOMER-ID
+               IF REQUEST-BODY = SPACES
+                   MOVE "NEW CUSTOMER" TO WS-CUSTOMER-NAME(WS-CUST-IDX)
+               ELSE
+                   MOVE REQUEST-BODY TO WS-CUSTOMER-NAME(WS-CUST-IDX)
+               END-IF
+               MOVE 201 TO RESPONSE-STATUS
+               MOVE "{""message"":""Customer created""}"
+                   TO RESPONSE-BODY
+           END-IF.
+
+       UPDATE-CUSTOMER.
+           MOVE FUNCTION NUMVAL(REQUEST-PATH(12:19))
+               TO WS-PATH-CUST-ID
+           MOVE "N" TO WS-LOOKUP-FOUND
+           PERFORM VARYING WS-CUST-IDX FROM 1 BY 1
+                   UNTIL WS-CUST-IDX > WS-CUSTOMER-COUNT
+                      OR LOOKUP-FOUND
+               IF WS-CUSTOMER-ID(WS-CUST-IDX) = WS-PATH-CUST-ID
+                   MOVE "Y" TO WS-LOOKUP-FOUND
+                   MOVE WS-CUST-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF LOOKUP-FOUND
+               SET WS-CUST-IDX TO WS-FOUND-IDX
+               IF REQUEST-BODY NOT = SPACES
+                   MOVE REQUEST-BODY TO WS-CUSTOMER-NAME(WS-CUST-IDX)
+               END-IF
+               MOVE 200 TO RESPONSE-STATUS
+               MOVE "{""message"":""Customer updated""}"
+                   TO RESPONSE-BODY
+           ELSE
+               MOVE 404 TO RESPONSE-STATUS
+               MOVE "{""error"":""Customer not found""}"
+                   TO RESPONSE-BODY
+           END-IF.
+
+       DELETE-CUSTOMER.
+           MOVE FUNCTION NUMVAL(REQUEST-PATH(12:19))
+               TO WS-PATH-CUST-ID
+           MOVE "N" TO WS-LOOKUP-FOUND
+           PERFORM VARYING WS-CUST-IDX FROM 1 BY 1
+                   UNTIL WS-CUST-IDX > WS-CUSTOMER-COUNT
+                      OR LOOKUP-FOUND
+               IF WS-CUSTOMER-ID(WS-CUST-IDX) = WS-PATH-CUST-ID
+                   MOVE "Y" TO WS-LOOKUP-FOUND
+                   MOVE WS-CUST-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF LOOKUP-FOUND
+               SET WS-CUST-IDX TO WS-FOUND-IDX
+               PERFORM UNTIL WS-CUST-IDX >= WS-CUSTOMER-COUNT
+                   MOVE WS-CUSTOMER-ENTRY(WS-CUST-IDX + 1)
+                       TO WS-CUSTOMER-ENTRY(WS-CUST-IDX)
+                   SET WS-CUST-IDX UP BY 1
+               END-PERFORM
+               SUBTRACT 1 FROM WS-CUSTOMER-COUNT
+               MOVE 200 TO RESPONSE-STATUS
+               MOVE "{""message"":""Customer deleted""}"
+                   TO RESPONSE-BODY
+           ELSE
+               MOVE 404 TO RESPONSE-STATUS
+               MOVE "{""error"":""Customer not found""}"
+                   TO RESPONSE-BODY
+           END-IF.
 
        PRINT-RESPONSE.
            DISPLAY "HTTP STATUS: " RESPONSE-STATUS
